@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROL-TOTAL-RPT.
+       AUTHOR. LEGACY-SYSTEM.
+       DATE-WRITTEN. 2026-08-08.
+      ******************************************************************
+      * PURPOSE: DAILY CONTROL-TOTAL RECONCILIATION REPORT.            *
+      * READS CTLTOTAL.DAT (ONE ROW PER RUN OF FEES-CALC,              *
+      * CUSTOMER-RISK, BATCH-RECONCILE, AND INVENTORY-UPDATE) AND      *
+      * FOR EACH BUSINESS DATE PRESENT, LISTS EACH PROGRAM'S RECORD    *
+      * COUNT/DOLLAR TOTAL/ERROR COUNT AND FLAGS THE DATE IF THE FOUR  *
+      * PROGRAMS' RECORD COUNTS FOR THAT DATE ARE NOT ALL EQUAL.       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT SUMMARY-REPORT ASSIGN TO "CTLTOTRPT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTAL-FILE.
+           COPY "ctltotal.cpy".
+
+       FD  SUMMARY-REPORT.
+       01  REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-CTL-STATUS       PIC XX.
+               88  FILE-OK         VALUE "00".
+               88  FILE-EOF        VALUE "10".
+               88  FILE-ERROR      VALUE "30" THRU "99".
+
+       01  WS-FLAGS.
+           05  WS-EOF              PIC X VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ        PIC 9(8) VALUE ZERO.
+
+      *****************************************************************
+      * USED BY CHECK-DATE-MISMATCH TO COMPARE RECORD COUNTS ONLY      *
+      * AMONG PROGRAMS THAT COUNT THE SAME KIND OF THING (SEE THAT     *
+      * PARAGRAPH'S HEADER COMMENT).                                   *
+      *****************************************************************
+       01  WS-COMPARE-BASELINE     PIC 9(8).
+       01  WS-BASELINE-SET-FLAG    PIC X VALUE 'N'.
+           88  WS-BASELINE-SET     VALUE 'Y'.
+
+      *****************************************************************
+      * ONE ENTRY PER DISTINCT BUSINESS DATE SEEN IN THE FILE. EACH   *
+      * DATE HOLDS UP TO 4 PROGRAM SLOTS (ONE PER BATCH PROGRAM).     *
+      * CTLTOTAL.DAT IS A SMALL DAILY CONTROL FILE (A HANDFUL OF ROWS *
+      * PER RUN) SO A FIXED IN-MEMORY TABLE IS SUFFICIENT, THE SAME   *
+      * WAY TRANS-TYPE-RPT TABULATES ITS SMALL TIER/REGION ENUMS.     *
+      *****************************************************************
+       01  WS-DATE-TABLE.
+           05  WS-DATE-ENTRY OCCURS 60 TIMES INDEXED BY WS-D-IDX.
+               10  WS-DT-BUSINESS-DATE     PIC 9(8).
+               10  WS-DT-PROGRAM-COUNT     PIC 9(2) VALUE ZERO.
+               10  WS-DT-PROGRAM-ENTRY OCCURS 4 TIMES
+                       INDEXED BY WS-P-IDX.
+                   15  WS-PE-PROGRAM-ID    PIC X(17).
+                   15  WS-PE-RECORD-COUNT  PIC 9(8).
+                   15  WS-PE-DOLLAR-TOTAL  PIC S9(13)V99 COMP-3.
+                   15  WS-PE-ERROR-COUNT   PIC 9(6).
+
+       01  WS-DATE-COUNT               PIC 9(4) VALUE ZERO.
+
+       01  WS-DATE-DROPPED-FLAG        PIC X VALUE 'N'.
+           88  WS-DATE-DROPPED         VALUE 'Y'.
+
+       01  WS-REPORT-HEADERS.
+           05  WS-HEADER-1.
+               10  FILLER          PIC X(45) VALUE SPACES.
+               10  FILLER          PIC X(40)
+                   VALUE "CONTROL TOTAL RECONCILIATION REPORT".
+               10  FILLER          PIC X(47) VALUE SPACES.
+           05  WS-HEADER-2.
+               10  FILLER          PIC X(10) VALUE "DATE: ".
+               10  WS-RPT-DATE     PIC X(10).
+               10  FILLER          PIC X(112) VALUE SPACES.
+           05  WS-COLUMN-HDR.
+               10  FILLER          PIC X(19) VALUE "PROGRAM".
+               10  FILLER          PIC X(14) VALUE "RECORD COUNT".
+               10  FILLER          PIC X(20) VALUE "DOLLAR TOTAL".
+               10  FILLER          PIC X(14) VALUE "ERROR COUNT".
+               10  FILLER          PIC X(65) VALUE SPACES.
+
+       01  WS-DATE-LINE.
+           05  FILLER              PIC X(15) VALUE "BUSINESS DATE: ".
+           05  WS-DL-DATE          PIC 9(8).
+           05  FILLER              PIC X(109) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-PROGRAM      PIC X(19).
+           05  WS-DTL-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(5) VALUE SPACES.
+           05  WS-DTL-AMOUNT       PIC $,$$$,$$$,$$$,$$9.99-.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-DTL-ERRORS       PIC ZZ,ZZ9.
+           05  FILLER              PIC X(62) VALUE SPACES.
+
+       01  WS-FLAG-LINE.
+           05  FILLER              PIC X(15) VALUE SPACES.
+           05  WS-FL-MESSAGE       PIC X(80).
+           05  FILLER              PIC X(37) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INIT-PROCESS
+           PERFORM READ-CONTROL-TOTALS UNTIL WS-EOF = 'Y'
+           PERFORM PRINT-SUMMARY-REPORT
+           PERFORM CLOSE-PROCESS
+           STOP RUN.
+
+       INIT-PROCESS.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           OPEN OUTPUT SUMMARY-REPORT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RPT-DATE
+           PERFORM READ-CTL-RECORD.
+
+       READ-CTL-RECORD.
+           READ CONTROL-TOTAL-FILE
+               AT END SET FILE-EOF TO TRUE
+           END-READ
+           IF FILE-EOF
+               MOVE 'Y' TO WS-EOF
+           ELSE IF FILE-ERROR
+               DISPLAY "FILE ERROR ON CTLTOTAL.DAT: " WS-CTL-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+       READ-CONTROL-TOTALS.
+           MOVE 'N' TO WS-DATE-DROPPED-FLAG
+           PERFORM FIND-OR-ADD-DATE-ENTRY
+           IF NOT WS-DATE-DROPPED
+               PERFORM ADD-PROGRAM-ENTRY
+           END-IF
+           ADD 1 TO WS-RECS-READ
+           PERFORM READ-CTL-RECORD.
+
+       FIND-OR-ADD-DATE-ENTRY.
+           SET WS-D-IDX TO ZERO
+           PERFORM VARYING WS-D-IDX FROM 1 BY 1
+                   UNTIL WS-D-IDX > WS-DATE-COUNT
+               IF WS-DT-BUSINESS-DATE(WS-D-IDX) = CTL-BUSINESS-DATE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-D-IDX > WS-DATE-COUNT
+               IF WS-DATE-COUNT < 60
+                   ADD 1 TO WS-DATE-COUNT
+                   SET WS-D-IDX TO WS-DATE-COUNT
+                   MOVE CTL-BUSINESS-DATE TO
+                       WS-DT-BUSINESS-DATE(WS-D-IDX)
+                   MOVE ZERO TO WS-DT-PROGRAM-COUNT(WS-D-IDX)
+               ELSE
+                   DISPLAY "WARNING: DATE TABLE FULL, DROPPING "
+                       "BUSINESS DATE " CTL-BUSINESS-DATE
+                   MOVE 'Y' TO WS-DATE-DROPPED-FLAG
+               END-IF
+           END-IF.
+
+       ADD-PROGRAM-ENTRY.
+           IF WS-DT-PROGRAM-COUNT(WS-D-IDX) < 4
+               ADD 1 TO WS-DT-PROGRAM-COUNT(WS-D-IDX)
+               SET WS-P-IDX TO WS-DT-PROGRAM-COUNT(WS-D-IDX)
+               MOVE CTL-PROGRAM-ID TO
+                   WS-PE-PROGRAM-ID(WS-D-IDX WS-P-IDX)
+               MOVE CTL-RECORD-COUNT TO
+                   WS-PE-RECORD-COUNT(WS-D-IDX WS-P-IDX)
+               MOVE CTL-DOLLAR-TOTAL TO
+                   WS-PE-DOLLAR-TOTAL(WS-D-IDX WS-P-IDX)
+               MOVE CTL-ERROR-COUNT TO
+                   WS-PE-ERROR-COUNT(WS-D-IDX WS-P-IDX)
+           ELSE
+               DISPLAY "WARNING: PROGRAM SLOTS FULL FOR DATE "
+                   CTL-BUSINESS-DATE ", DROPPING " CTL-PROGRAM-ID
+           END-IF.
+
+       PRINT-SUMMARY-REPORT.
+           WRITE REPORT-LINE FROM WS-HEADER-1 AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM WS-HEADER-2 AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM SPACES AFTER ADVANCING 1 LINE
+           PERFORM VARYING WS-D-IDX FROM 1 BY 1
+                   UNTIL WS-D-IDX > WS-DATE-COUNT
+               PERFORM PRINT-DATE-SECTION
+           END-PERFORM.
+
+       PRINT-DATE-SECTION.
+           MOVE WS-DT-BUSINESS-DATE(WS-D-IDX) TO WS-DL-DATE
+           WRITE REPORT-LINE FROM WS-DATE-LINE
+               AFTER ADVANCING 2 LINES
+           WRITE REPORT-LINE FROM WS-COLUMN-HDR AFTER ADVANCING 1 LINE
+           PERFORM VARYING WS-P-IDX FROM 1 BY 1
+                   UNTIL WS-P-IDX > WS-DT-PROGRAM-COUNT(WS-D-IDX)
+               PERFORM PRINT-PROGRAM-LINE
+           END-PERFORM
+           PERFORM CHECK-DATE-MISMATCH.
+
+       PRINT-PROGRAM-LINE.
+           MOVE WS-PE-PROGRAM-ID(WS-D-IDX WS-P-IDX) TO WS-DTL-PROGRAM
+           MOVE WS-PE-RECORD-COUNT(WS-D-IDX WS-P-IDX) TO WS-DTL-COUNT
+           MOVE WS-PE-DOLLAR-TOTAL(WS-D-IDX WS-P-IDX) TO WS-DTL-AMOUNT
+           MOVE WS-PE-ERROR-COUNT(WS-D-IDX WS-P-IDX) TO WS-DTL-ERRORS
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+      *****************************************************************
+      * A LEGACY-STYLE CROSS-PROGRAM CHECK: IF ALL FOUR PROGRAMS HAVE *
+      * NOT REPORTED FOR THIS DATE YET, FLAG IT. FOR THE RECORD-COUNT *
+      * EQUALITY CHECK, INVENTORY-UPDATE IS EXCLUDED -- ITS CTL-      *
+      * RECORD-COUNT IS SALES/RETURN/ADJUSTMENT ROWS POSTED, A        *
+      * DIFFERENT KIND OF THING FROM THE TRANSACTION COUNTS THE OTHER *
+      * THREE PROGRAMS REPORT (FEES-CALC/CUSTOMER-RISK COUNT INPUT    *
+      * TRANSACTIONS, BATCH-RECONCILE COUNTS EXTERNAL-FILE RECORDS),  *
+      * SO IT HAS NO REASON TO EQUAL THEM EVEN ON A CLEAN RUN. THIS   *
+      * IS A SIMPLE EQUALITY CHECK, NOT A DOMAIN-AWARE RECONCILIATION *
+      * -- IT MIRRORS HOW BATCH-RECONCILE FLAGS VARIANCES FOR         *
+      * OPERATOR REVIEW RATHER THAN AUTO-RESOLVING THEM.              *
+      *****************************************************************
+       CHECK-DATE-MISMATCH.
+           IF WS-DT-PROGRAM-COUNT(WS-D-IDX) < 4
+               MOVE SPACES TO WS-FL-MESSAGE
+               STRING "*** WARNING: ONLY "
+                   WS-DT-PROGRAM-COUNT(WS-D-IDX) DELIMITED BY SIZE
+                   " OF 4 PROGRAMS REPORTED FOR THIS DATE ***"
+                   DELIMITED BY SIZE
+                   INTO WS-FL-MESSAGE
+               END-STRING
+               WRITE REPORT-LINE FROM WS-FLAG-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               MOVE 'N' TO WS-BASELINE-SET-FLAG
+               PERFORM VARYING WS-P-IDX FROM 1 BY 1 UNTIL WS-P-IDX > 4
+                   IF WS-PE-PROGRAM-ID(WS-D-IDX WS-P-IDX) NOT =
+                           "INVENTORY-UPDATE"
+                       IF NOT WS-BASELINE-SET
+                           MOVE WS-PE-RECORD-COUNT(WS-D-IDX WS-P-IDX)
+                               TO WS-COMPARE-BASELINE
+                           MOVE 'Y' TO WS-BASELINE-SET-FLAG
+                       ELSE
+                           IF WS-PE-RECORD-COUNT(WS-D-IDX WS-P-IDX)
+                                   NOT = WS-COMPARE-BASELINE
+                               MOVE
+                        "*** WARNING: RECORD COUNT MISMATCH ACROSS PR
+      -                 "OGRAMS FOR THIS DATE ***" TO WS-FL-MESSAGE
+                               WRITE REPORT-LINE FROM WS-FLAG-LINE
+                                   AFTER ADVANCING 1 LINE
+                               EXIT PERFORM
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       CLOSE-PROCESS.
+           DISPLAY "======================================"
+           DISPLAY "CONTROL TOTAL RECONCILIATION COMPLETE"
+           DISPLAY "======================================"
+           DISPLAY "CONTROL-TOTAL RECORDS READ: " WS-RECS-READ
+           DISPLAY "BUSINESS DATES SUMMARIZED: " WS-DATE-COUNT
+           DISPLAY "======================================"
+           CLOSE CONTROL-TOTAL-FILE
+           CLOSE SUMMARY-REPORT.
