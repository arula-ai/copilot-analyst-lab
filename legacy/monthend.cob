@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTHEND.
+       AUTHOR. LEGACY-SYSTEM.
+       DATE-WRITTEN. 2026-08-08.
+      ******************************************************************
+      * PURPOSE: MONTH-END CLOSE - ROLLS UP A MONTH OF TRANSACTION-    *
+      * RECORD (COPYBOOK.CPY) ENTRIES INTO PERIOD-TO-DATE TOTALS PER   *
+      * CUST-ID, FLAGS TRANSACTIONS STILL STAT-PENDING AS OF THE       *
+      * CLOSE DATE, AND WRITES A CLOSING FILE FOR THE GL TEAM.         *
+      * INPUT MUST BE SORTED BY CUST-ID (SAME ASSUMPTION CUSTOMER-RISK *
+      * MAKES ABOUT CUST-TRANS-FILE).                                  *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN ASSIGN TO "MONTHTRN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT CLOSING-FILE ASSIGN TO "MONTHEND.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN.
+           COPY "copybook.cpy".
+
+       FD  CLOSING-FILE.
+       01  CLOSING-RECORD.
+           05  CL-CUST-ID          PIC X(10).
+           05  CL-PERIOD-YEAR      PIC 9(4).
+           05  CL-PERIOD-MONTH     PIC 9(2).
+           05  CL-TRANS-COUNT      PIC 9(6).
+           05  CL-TOTAL-AMOUNT     PIC S9(9)V99 COMP-3.
+           05  CL-TOTAL-FEE        PIC S9(7)V99 COMP-3.
+           05  CL-TOTAL-NET        PIC S9(9)V99 COMP-3.
+           05  CL-PENDING-COUNT    PIC 9(4).
+           05  CL-PENDING-FLAG     PIC X(1).
+               88  CL-HAS-PENDING  VALUE 'Y'.
+           05  CL-CLOSE-DATE       PIC 9(8).
+           05  CL-CLOSE-TIMESTAMP  PIC X(26).
+           05  CL-OPERATOR-ID      PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-TRANS-STATUS     PIC XX.
+               88  FILE-OK         VALUE "00".
+               88  FILE-EOF        VALUE "10".
+               88  FILE-ERROR      VALUE "30" THRU "99".
+
+       01  WS-COUNTERS.
+           05  WS-TRANS-COUNT      PIC 9(8) VALUE ZERO.
+           05  WS-CUST-CLOSED      PIC 9(6) VALUE ZERO.
+           05  WS-CUST-W-PENDING   PIC 9(6) VALUE ZERO.
+
+       01  WS-CURRENT-CUSTOMER.
+           05  WS-CURR-CUST-ID     PIC X(10).
+           05  WS-CURR-COUNT       PIC 9(6) VALUE ZERO.
+           05  WS-CURR-AMOUNT      PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-CURR-FEE         PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05  WS-CURR-NET         PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-CURR-PENDING     PIC 9(4) VALUE ZERO.
+
+       01  WS-FLAGS.
+           05  WS-EOF              PIC X VALUE 'N'.
+           05  WS-FIRST-RECORD     PIC X VALUE 'Y'.
+
+      *****************************************************************
+      * RUN-DATE / CLOSE-DATE OVERRIDE. IF NO COMMAND-LINE PARAMETER  *
+      * IS SUPPLIED THE PROGRAM CLOSES AS OF THE SYSTEM DATE, THE     *
+      * SAME AS BEFORE THIS PARAMETER EXISTED.                       *
+      *****************************************************************
+       01  WS-RUN-PARM.
+           05  WS-PARM-RAW         PIC X(8).
+       01  WS-CLOSE-DATE           PIC 9(8).
+       01  WS-OPERATOR-ID          PIC X(8) VALUE "MONTHEND".
+       01  WS-RUN-TIMESTAMP        PIC X(26).
+       01  WS-TRANS-DATE-NUM       PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INIT-PROCESS
+           PERFORM PROCESS-CUSTOMERS UNTIL WS-EOF = 'Y'
+           PERFORM CLOSE-PROCESS
+           STOP RUN.
+
+       INIT-PROCESS.
+           PERFORM ESTABLISH-CLOSE-DATE
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID"
+           IF WS-OPERATOR-ID = SPACES OR WS-OPERATOR-ID = LOW-VALUES
+               MOVE "MONTHEND" TO WS-OPERATOR-ID
+           END-IF
+           OPEN INPUT TRANS-IN
+           OPEN OUTPUT CLOSING-FILE
+           PERFORM READ-TRANS-IN.
+
+       ESTABLISH-CLOSE-DATE.
+           ACCEPT WS-PARM-RAW FROM COMMAND-LINE
+           IF WS-PARM-RAW = SPACES OR WS-PARM-RAW = LOW-VALUES
+               ACCEPT WS-CLOSE-DATE FROM DATE YYYYMMDD
+           ELSE
+               MOVE WS-PARM-RAW TO WS-CLOSE-DATE
+           END-IF.
+
+       READ-TRANS-IN.
+           READ TRANS-IN
+               AT END SET FILE-EOF TO TRUE
+           END-READ
+           IF FILE-EOF
+               MOVE 'Y' TO WS-EOF
+           ELSE IF FILE-ERROR
+               DISPLAY "FILE ERROR ON MONTHTRN.DAT: " WS-TRANS-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+       PROCESS-CUSTOMERS.
+           IF WS-FIRST-RECORD = 'Y'
+               MOVE CUST-ID TO WS-CURR-CUST-ID
+               MOVE 'N' TO WS-FIRST-RECORD
+               PERFORM INIT-CUSTOMER-TOTALS
+           END-IF
+
+           IF CUST-ID NOT = WS-CURR-CUST-ID
+               PERFORM WRITE-CLOSING-RECORD
+               MOVE CUST-ID TO WS-CURR-CUST-ID
+               PERFORM INIT-CUSTOMER-TOTALS
+           END-IF
+
+           PERFORM ACCUMULATE-TRANSACTION
+           PERFORM READ-TRANS-IN.
+
+       INIT-CUSTOMER-TOTALS.
+           MOVE ZERO TO WS-CURR-COUNT
+           MOVE ZERO TO WS-CURR-AMOUNT
+           MOVE ZERO TO WS-CURR-FEE
+           MOVE ZERO TO WS-CURR-NET
+           MOVE ZERO TO WS-CURR-PENDING.
+
+      *****************************************************************
+      * TRANS-DATE IS A GROUP (YEAR/MONTH/DAY) IN THE COPYBOOK; BUILD *
+      * A COMPARABLE 9(8) NUMBER FOR THE CLOSE-DATE CUTOFF CHECK.     *
+      *****************************************************************
+       ACCUMULATE-TRANSACTION.
+           ADD 1 TO WS-CURR-COUNT
+           ADD 1 TO WS-TRANS-COUNT
+           ADD TRANS-AMOUNT TO WS-CURR-AMOUNT
+           ADD TRANS-FEE TO WS-CURR-FEE
+           ADD TRANS-NET TO WS-CURR-NET
+           COMPUTE WS-TRANS-DATE-NUM =
+               TRANS-YEAR * 10000 + TRANS-MONTH * 100 + TRANS-DAY
+           IF STAT-PENDING AND WS-TRANS-DATE-NUM <= WS-CLOSE-DATE
+               ADD 1 TO WS-CURR-PENDING
+           END-IF.
+
+       WRITE-CLOSING-RECORD.
+           MOVE WS-CURR-CUST-ID TO CL-CUST-ID
+           MOVE WS-CLOSE-DATE(1:4) TO CL-PERIOD-YEAR
+           MOVE WS-CLOSE-DATE(5:2) TO CL-PERIOD-MONTH
+           MOVE WS-CURR-COUNT TO CL-TRANS-COUNT
+           MOVE WS-CURR-AMOUNT TO CL-TOTAL-AMOUNT
+           MOVE WS-CURR-FEE TO CL-TOTAL-FEE
+           MOVE WS-CURR-NET TO CL-TOTAL-NET
+           MOVE WS-CURR-PENDING TO CL-PENDING-COUNT
+           MOVE WS-CLOSE-DATE TO CL-CLOSE-DATE
+           MOVE WS-RUN-TIMESTAMP TO CL-CLOSE-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO CL-OPERATOR-ID
+           IF WS-CURR-PENDING > ZERO
+               SET CL-HAS-PENDING TO TRUE
+               ADD 1 TO WS-CUST-W-PENDING
+           ELSE
+               MOVE 'N' TO CL-PENDING-FLAG
+           END-IF
+           WRITE CLOSING-RECORD
+           ADD 1 TO WS-CUST-CLOSED.
+
+       CLOSE-PROCESS.
+           IF WS-CURR-COUNT > ZERO
+               PERFORM WRITE-CLOSING-RECORD
+           END-IF
+
+           DISPLAY "======================================"
+           DISPLAY "MONTH-END CLOSE COMPLETE"
+           DISPLAY "======================================"
+           DISPLAY "CLOSE DATE: " WS-CLOSE-DATE
+           DISPLAY "TRANSACTIONS ROLLED UP: " WS-TRANS-COUNT
+           DISPLAY "CUSTOMERS CLOSED: " WS-CUST-CLOSED
+           DISPLAY "CUSTOMERS WITH PENDING ITEMS: " WS-CUST-W-PENDING
+           DISPLAY "======================================"
+
+           CLOSE TRANS-IN
+           CLOSE CLOSING-FILE.
