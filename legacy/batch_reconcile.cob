@@ -28,9 +28,31 @@
                ORGANIZATION IS SEQUENTIAL.
            SELECT RECON-REPORT ASSIGN TO "RECONRPT.DAT"
                ORGANIZATION IS SEQUENTIAL.
+           SELECT RECON-EXTRACT ASSIGN TO "RECONEXT.CSV"
+               ORGANIZATION IS SEQUENTIAL.
            SELECT TOLERANCE-TABLE ASSIGN TO "TOLERANCE.DAT"
                ORGANIZATION IS SEQUENTIAL.
-       
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "RECONCKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      *****************************************************************
+      * WORK-MATCH-FILE REPLACES THE OLD OCCURS 10000 IN-MEMORY TABLE *
+      * SO THE INTERNAL-TRANS DETAIL COUNT IS NO LONGER CAPPED. WM-   *
+      * SEQ-KEY (INSERTION ORDER) IS THE PRIMARY KEY SO A REWRITE CAN *
+      * FLAG AN ENTRY MATCHED; WM-TRANS-ID IS AN ALTERNATE KEY WITH   *
+      * DUPLICATES SO MATCH-TRANSACTION CAN STILL FIND THE FIRST      *
+      * INTERNAL RECORD FOR A GIVEN TRANS-ID, THE SAME BEHAVIOR THE   *
+      * OLD LINEAR TABLE SCAN HAD.                                    *
+      *****************************************************************
+           SELECT WORK-MATCH-FILE ASSIGN TO "RECONWRK.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WM-SEQ-KEY
+               ALTERNATE RECORD KEY IS WM-TRANS-ID WITH DUPLICATES
+               FILE STATUS IS WS-WORK-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INTERNAL-TRANS.
@@ -54,7 +76,20 @@
                88  INT-CANCELLED   VALUE "CN".
            05  INT-TIMESTAMP       PIC X(26).
            05  FILLER              PIC X(50).
-       
+
+      *****************************************************************
+      * HD/DT/TR SHARE ONE PHYSICAL LAYOUT. ON A TRAILER ROW THE      *
+      * DETAIL-SPECIFIC FIELDS ARE REPURPOSED TO CARRY THE BATCH'S    *
+      * DECLARED RECORD COUNT AND HASH TOTAL FOR VALIDATION AGAINST   *
+      * WHAT WAS ACTUALLY READ. INT-BATCH-NUM ITSELF IS AT THE SAME   *
+      * OFFSET ON EVERY RECORD TYPE, SO IT NEEDS NO REDEFINITION.     *
+      *****************************************************************
+       01  INT-TRAILER-RECORD REDEFINES INT-TRANS-RECORD.
+           05  FILLER              PIC X(10).
+           05  INT-TRL-COUNT       PIC 9(8).
+           05  INT-TRL-HASH        PIC S9(11)V99 COMP-3.
+           05  FILLER              PIC X(144).
+
        FD  EXTERNAL-TRANS.
        01  EXT-TRANS-RECORD.
            05  EXT-RECORD-TYPE     PIC X(2).
@@ -77,7 +112,13 @@
            05  EXT-PROC-TIME       PIC X(26).
            05  EXT-FEES            PIC S9(7)V99 COMP-3.
            05  FILLER              PIC X(35).
-       
+
+       01  EXT-TRAILER-RECORD REDEFINES EXT-TRANS-RECORD.
+           05  FILLER              PIC X(10).
+           05  EXT-TRL-COUNT       PIC 9(8).
+           05  EXT-TRL-HASH        PIC S9(11)V99 COMP-3.
+           05  FILLER              PIC X(134).
+
        FD  MATCHED-FILE.
        01  MATCHED-RECORD.
            05  MT-TRANS-ID         PIC X(16).
@@ -103,13 +144,65 @@
        
        FD  RECON-REPORT.
        01  REPORT-LINE             PIC X(132).
-       
+
+      *****************************************************************
+      * PLAIN CSV EXTRACT OF THE SAME MATCHED/VARIANCE RESULTS THAT   *
+      * GO TO RECONRPT.DAT, FOR DOWNSTREAM SPREADSHEET/BI CONSUMERS   *
+      * THAT CAN'T PARSE THE PRINTED REPORT LAYOUT.                  *
+      *****************************************************************
+       FD  RECON-EXTRACT.
+       01  EXTRACT-LINE             PIC X(200).
+
        FD  TOLERANCE-TABLE.
        01  TOLERANCE-RECORD.
            05  TOL-TRANS-TYPE      PIC X(4).
            05  TOL-AMOUNT          PIC S9(7)V99 COMP-3.
            05  TOL-PERCENT         PIC 9V9999.
-       
+
+      *****************************************************************
+      * CHECKPOINT-FILE HOLDS A SINGLE RECORD - THE MOST RECENT       *
+      * CHECKPOINT - SO A RESTART CAN PICK UP CONTROL TOTALS AND THE  *
+      * EXTERNAL-FILE POSITION WITHOUT REPLAYING A CHECKPOINT LOG.    *
+      *****************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CP-BATCH-NUM        PIC X(8).
+           05  CP-EXT-SEQ-NUM      PIC 9(8).
+           05  CP-INT-COUNT        PIC 9(8).
+           05  CP-INT-TOTAL-AMT    PIC S9(13)V99 COMP-3.
+           05  CP-EXT-COUNT        PIC 9(8).
+           05  CP-EXT-TOTAL-AMT    PIC S9(13)V99 COMP-3.
+           05  CP-MATCHED-COUNT    PIC 9(8).
+           05  CP-MATCHED-AMT      PIC S9(13)V99 COMP-3.
+           05  CP-VARIANCE-COUNT   PIC 9(6).
+           05  CP-VARIANCE-AMT     PIC S9(13)V99 COMP-3.
+           05  CP-MISSING-INT-CNT  PIC 9(6).
+           05  CP-MISSING-EXT-CNT  PIC 9(6).
+           05  CP-AMOUNT-DIFF-CNT  PIC 9(6).
+           05  CP-STATUS-DIFF-CNT  PIC 9(6).
+           05  CP-TIMESTAMP        PIC X(26).
+      *****************************************************************
+      * IN-PROGRESS EXTERNAL BATCH STATE AT CHECKPOINT TIME. WITHOUT   *
+      * THIS, A CHECKPOINT LANDING BETWEEN A BATCH'S HD AND TR ROWS    *
+      * WOULD RESTART PAST THE HEADER (SEQ <= RESTART POINT IS         *
+      * SKIPPED) WITH NO WAY TO REACCUMULATE THE PRE-RESTART DETAIL    *
+      * ROWS, SO THE TRAILER'S COUNT/HASH WOULD NEVER MATCH.           *
+      *****************************************************************
+           05  CP-CURR-EXT-BATCH   PIC X(8).
+           05  CP-BATCH-EXT-CNT    PIC 9(6).
+           05  CP-BATCH-EXT-AMT    PIC S9(13)V99 COMP-3.
+           05  CP-BATCH-ERROR-FLAG PIC X.
+
+       FD  WORK-MATCH-FILE.
+       01  WORK-MATCH-RECORD.
+           05  WM-SEQ-KEY          PIC 9(8).
+           05  WM-TRANS-ID         PIC X(16).
+           05  WM-AMOUNT           PIC S9(11)V99 COMP-3.
+           05  WM-MATCHED          PIC X VALUE 'N'.
+
+       FD  CONTROL-TOTAL-FILE.
+           COPY "ctltotal.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUSES.
            05  WS-INT-STATUS       PIC XX.
@@ -118,7 +211,13 @@
            05  WS-EXT-STATUS       PIC XX.
                88  EXT-OK          VALUE "00".
                88  EXT-EOF         VALUE "10".
-       
+           05  WS-WORK-STATUS      PIC XX.
+               88  WORK-OK         VALUE "00".
+               88  WORK-EOF        VALUE "10".
+           05  WS-CKPT-STATUS      PIC XX.
+               88  CKPT-OK         VALUE "00".
+               88  CKPT-NOT-EXIST  VALUE "35".
+
        01  WS-CONTROL-TOTALS.
            05  WS-INT-COUNT        PIC 9(8) VALUE ZERO.
            05  WS-INT-TOTAL-AMT    PIC S9(13)V99 COMP-3 VALUE ZERO.
@@ -141,35 +240,66 @@
            05  WS-BATCH-EXT-CNT    PIC 9(6) VALUE ZERO.
            05  WS-BATCH-INT-AMT    PIC S9(13)V99 COMP-3 VALUE ZERO.
            05  WS-BATCH-EXT-AMT    PIC S9(13)V99 COMP-3 VALUE ZERO.
-       
+           05  WS-INT-HDR-BATCH    PIC X(8) VALUE SPACES.
+           05  WS-EXT-HDR-BATCH    PIC X(8) VALUE SPACES.
+           05  WS-BATCH-ERROR-FLAG PIC X VALUE 'N'.
+               88  BATCH-CONTROLS-BAD VALUE 'Y'.
+
        01  WS-TOLERANCES.
            05  WS-DEFAULT-TOL-AMT  PIC S9(5)V99 COMP-3 VALUE 0.01.
            05  WS-DEFAULT-TOL-PCT  PIC 9V9999 VALUE 0.0001.
            05  WS-APPLIED-TOL-AMT  PIC S9(7)V99 COMP-3.
            05  WS-APPLIED-TOL-PCT  PIC 9V9999.
-       
-       01  WS-MATCH-TABLE.
-           05  WS-MATCH-ENTRY OCCURS 10000 TIMES
-               INDEXED BY MT-IDX.
-               10  WS-MT-TRANS-ID  PIC X(16).
-               10  WS-MT-AMOUNT    PIC S9(11)V99 COMP-3.
-               10  WS-MT-MATCHED   PIC X VALUE 'N'.
+
+      *****************************************************************
+      * FULL TOLERANCE TABLE - EVERY TOL-TRANS-TYPE ROW FROM           *
+      * TOLERANCE.DAT IS KEPT (NOT JUST "DFLT") SO EACH TRANSACTION   *
+      * TYPE CAN HAVE ITS OWN VARIANCE BAND.                          *
+      *****************************************************************
+       01  WS-TOLERANCE-TABLE.
+           05  WS-TOL-ENTRY OCCURS 20 TIMES
+               INDEXED BY WS-TOL-IDX.
+               10  WS-TOL-TYPE     PIC X(4).
+               10  WS-TOL-AMOUNT   PIC S9(7)V99 COMP-3.
+               10  WS-TOL-PERCENT  PIC 9V9999.
+       01  WS-TOLERANCE-COUNT      PIC 9(3) VALUE ZERO.
        
        01  WS-CALCULATIONS.
            05  WS-AMOUNT-DIFF      PIC S9(11)V99 COMP-3.
            05  WS-ABS-DIFF         PIC S9(11)V99 COMP-3.
            05  WS-PERCENT-DIFF     PIC S9(5)V9999 COMP-3.
            05  WS-TOLERANCE-AMT    PIC S9(7)V99 COMP-3.
+
+      *****************************************************************
+      * DISPLAY-USAGE WORK FIELDS FOR BUILDING VAR-DETAILS - STRING   *
+      * REQUIRES DISPLAY/NATIONAL OPERANDS, NOT PACKED-DECIMAL.       *
+      *****************************************************************
+       01  WS-DISPLAY-AMOUNTS.
+           05  WS-DISPLAY-INT-AMT  PIC -(9)9.99.
+           05  WS-DISPLAY-EXT-AMT  PIC -(9)9.99.
+           05  WS-DISPLAY-DIFF-AMT PIC -(9)9.99.
        
        01  WS-FLAGS.
            05  WS-INT-EOF-FLAG     PIC X VALUE 'N'.
            05  WS-EXT-EOF-FLAG     PIC X VALUE 'N'.
            05  WS-MATCH-FOUND      PIC X VALUE 'N'.
            05  WS-WITHIN-TOL       PIC X VALUE 'N'.
+           05  WS-CKPT-FOUND       PIC X VALUE 'N'.
+
+      *****************************************************************
+      * CHECKPOINT/RESTART CONTROLS. WS-RESTART-EXT-SEQ = 0 MEANS A   *
+      * NORMAL FULL RUN; A NON-ZERO COMMAND-LINE PARAMETER RESUMES    *
+      * RECONCILE-EXTERNAL-FILE AFTER THAT MANY EXTERNAL RECORDS.     *
+      *****************************************************************
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+           05  WS-EXT-SEQ-NUM          PIC 9(8) VALUE ZERO.
+           05  WS-RESTART-EXT-SEQ      PIC 9(8) VALUE ZERO.
+           05  WS-RESTART-PARM         PIC X(8).
        
        01  WS-COUNTERS.
-           05  WS-TABLE-SIZE       PIC 9(5) VALUE ZERO.
-           05  WS-SEARCH-IDX       PIC 9(5).
+           05  WS-WM-SEQ           PIC 9(8) VALUE ZERO.
+           05  WS-WORK-REC-COUNT   PIC 9(8) VALUE ZERO.
            05  WS-LINE-COUNT       PIC 9(4) VALUE ZERO.
            05  WS-PAGE-COUNT       PIC 9(4) VALUE ZERO.
        
@@ -211,7 +341,21 @@
            05  WS-CURR-YEAR        PIC 9(4).
            05  WS-CURR-MONTH       PIC 9(2).
            05  WS-CURR-DAY         PIC 9(2).
-       
+
+       01  WS-CTL-RUN-DATE         PIC 9(8).
+       01  WS-CTL-RUN-TIMESTAMP    PIC X(26).
+       01  WS-OPERATOR-ID          PIC X(8) VALUE "RECONCIL".
+
+      *****************************************************************
+      * BUSINESS-DATE OVERRIDE FOR RERUNS OF A PRIOR DAY'S FEED (E.G. *
+      * A SHORT EXTERNAL-TRANS FILE RESENT AND REPROCESSED A DAY      *
+      * LATE). SAME ENVIRONMENT-VARIABLE CHANNEL AS OPERATOR-ID SINCE *
+      * THIS PROGRAM ALREADY CONSUMES COMMAND-LINE FOR THE RESTART    *
+      * SEQUENCE NUMBER. UNSET MEANS THE SAME SYSTEM-DATE BEHAVIOR AS *
+      * BEFORE.                                                       *
+      *****************************************************************
+       01  WS-RUN-DATE-OVERRIDE    PIC X(8).
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM INIT-PROCESS
@@ -219,32 +363,142 @@
            PERFORM BUILD-INTERNAL-TABLE
            PERFORM RECONCILE-EXTERNAL-FILE
            PERFORM IDENTIFY-UNMATCHED-INTERNAL
+           PERFORM CHECK-BATCH-CONTROLS
            PERFORM PRINT-SUMMARY-REPORT
            PERFORM CLOSE-PROCESS
            STOP RUN.
+
+      *****************************************************************
+      * A BAD BATCH-ID OR COUNT/HASH MISMATCH MEANS THE FILE WE JUST  *
+      * RECONCILED WAS TRUNCATED OR ALTERED IN TRANSIT -- THE MATCH   *
+      * RESULTS ABOVE ARE NOT TRUSTWORTHY, SO THE RUN ABENDS BEFORE   *
+      * PRINT-SUMMARY-REPORT RATHER THAN PRINTING A CLEAN-LOOKING     *
+      * REPORT OVER BAD DATA.                                        *
+      *****************************************************************
+       CHECK-BATCH-CONTROLS.
+           IF BATCH-CONTROLS-BAD
+               DISPLAY "======================================"
+               DISPLAY "BATCH-RECONCILE ABEND"
+               DISPLAY "HEADER/TRAILER CONTROL VALIDATION FAILED"
+               DISPLAY "SEE MISMATCH DETAIL ABOVE"
+               DISPLAY "======================================"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
        
        INIT-PROCESS.
+           PERFORM ESTABLISH-RESTART-PARM
            OPEN INPUT INTERNAL-TRANS
            OPEN INPUT EXTERNAL-TRANS
            OPEN INPUT TOLERANCE-TABLE
-           OPEN OUTPUT MATCHED-FILE
-           OPEN OUTPUT VARIANCE-FILE
+           IF WS-RESTART-EXT-SEQ > ZERO
+               OPEN EXTEND MATCHED-FILE
+               OPEN EXTEND VARIANCE-FILE
+               OPEN EXTEND RECON-EXTRACT
+           ELSE
+               OPEN OUTPUT MATCHED-FILE
+               OPEN OUTPUT VARIANCE-FILE
+               OPEN OUTPUT RECON-EXTRACT
+               PERFORM WRITE-EXTRACT-HEADER
+           END-IF
            OPEN OUTPUT RECON-REPORT
-           
+
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
-           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RPT-DATE
+           COMPUTE WS-CTL-RUN-DATE =
+               WS-CURR-YEAR * 10000 + WS-CURR-MONTH * 100 + WS-CURR-DAY
+           ACCEPT WS-RUN-DATE-OVERRIDE FROM ENVIRONMENT "RUN_DATE"
+           IF WS-RUN-DATE-OVERRIDE NOT = SPACES
+                   AND WS-RUN-DATE-OVERRIDE NOT = LOW-VALUES
+               MOVE WS-RUN-DATE-OVERRIDE TO WS-CTL-RUN-DATE
+           END-IF
+           MOVE WS-CTL-RUN-DATE TO WS-RPT-DATE
+           MOVE FUNCTION CURRENT-DATE TO WS-CTL-RUN-TIMESTAMP
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID"
+           IF WS-OPERATOR-ID = SPACES OR WS-OPERATOR-ID = LOW-VALUES
+               MOVE "RECONCIL" TO WS-OPERATOR-ID
+           END-IF
            MOVE 1 TO WS-PAGE-COUNT
            PERFORM PRINT-REPORT-HEADERS.
+
+       ESTABLISH-RESTART-PARM.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           IF WS-RESTART-PARM NOT = SPACES
+                   AND WS-RESTART-PARM NOT = LOW-VALUES
+               MOVE WS-RESTART-PARM TO WS-RESTART-EXT-SEQ
+               PERFORM RESTORE-CHECKPOINT-TOTALS
+               DISPLAY "RESTARTING AFTER EXTERNAL RECORD: "
+                   WS-RESTART-EXT-SEQ
+           END-IF.
+
+       RESTORE-CHECKPOINT-TOTALS.
+           MOVE 'N' TO WS-CKPT-FOUND
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   DISPLAY "WARNING: NO CHECKPOINT FOUND - "
+                       "CONTROL TOTALS START AT ZERO"
+               NOT AT END
+                   MOVE 'Y' TO WS-CKPT-FOUND
+           END-READ
+           IF WS-CKPT-FOUND = 'Y'
+               MOVE CP-INT-COUNT TO WS-INT-COUNT
+               MOVE CP-INT-TOTAL-AMT TO WS-INT-TOTAL-AMT
+               MOVE CP-EXT-COUNT TO WS-EXT-COUNT
+               MOVE CP-EXT-TOTAL-AMT TO WS-EXT-TOTAL-AMT
+               MOVE CP-MATCHED-COUNT TO WS-MATCHED-COUNT
+               MOVE CP-MATCHED-AMT TO WS-MATCHED-AMT
+               MOVE CP-VARIANCE-COUNT TO WS-VARIANCE-COUNT
+               MOVE CP-VARIANCE-AMT TO WS-VARIANCE-AMT
+               MOVE CP-MISSING-INT-CNT TO WS-MISSING-INT-CNT
+               MOVE CP-MISSING-EXT-CNT TO WS-MISSING-EXT-CNT
+               MOVE CP-AMOUNT-DIFF-CNT TO WS-AMOUNT-DIFF-CNT
+               MOVE CP-STATUS-DIFF-CNT TO WS-STATUS-DIFF-CNT
+               MOVE CP-CURR-EXT-BATCH TO WS-EXT-HDR-BATCH
+               MOVE CP-BATCH-EXT-CNT TO WS-BATCH-EXT-CNT
+               MOVE CP-BATCH-EXT-AMT TO WS-BATCH-EXT-AMT
+               MOVE CP-BATCH-ERROR-FLAG TO WS-BATCH-ERROR-FLAG
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT.
+           MOVE EXT-BATCH-NUM TO CP-BATCH-NUM
+           MOVE WS-EXT-SEQ-NUM TO CP-EXT-SEQ-NUM
+           MOVE WS-INT-COUNT TO CP-INT-COUNT
+           MOVE WS-INT-TOTAL-AMT TO CP-INT-TOTAL-AMT
+           MOVE WS-EXT-COUNT TO CP-EXT-COUNT
+           MOVE WS-EXT-TOTAL-AMT TO CP-EXT-TOTAL-AMT
+           MOVE WS-MATCHED-COUNT TO CP-MATCHED-COUNT
+           MOVE WS-MATCHED-AMT TO CP-MATCHED-AMT
+           MOVE WS-VARIANCE-COUNT TO CP-VARIANCE-COUNT
+           MOVE WS-VARIANCE-AMT TO CP-VARIANCE-AMT
+           MOVE WS-MISSING-INT-CNT TO CP-MISSING-INT-CNT
+           MOVE WS-MISSING-EXT-CNT TO CP-MISSING-EXT-CNT
+           MOVE WS-AMOUNT-DIFF-CNT TO CP-AMOUNT-DIFF-CNT
+           MOVE WS-STATUS-DIFF-CNT TO CP-STATUS-DIFF-CNT
+           MOVE WS-EXT-HDR-BATCH TO CP-CURR-EXT-BATCH
+           MOVE WS-BATCH-EXT-CNT TO CP-BATCH-EXT-CNT
+           MOVE WS-BATCH-EXT-AMT TO CP-BATCH-EXT-AMT
+           MOVE WS-BATCH-ERROR-FLAG TO CP-BATCH-ERROR-FLAG
+           MOVE FUNCTION CURRENT-DATE TO CP-TIMESTAMP
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
        
        LOAD-TOLERANCE-TABLE.
            READ TOLERANCE-TABLE
                AT END MOVE 'Y' TO WS-INT-EOF-FLAG
            END-READ
            PERFORM UNTIL WS-INT-EOF-FLAG = 'Y'
+                   OR WS-TOLERANCE-COUNT >= 20
                IF TOL-TRANS-TYPE = "DFLT"
                    MOVE TOL-AMOUNT TO WS-DEFAULT-TOL-AMT
                    MOVE TOL-PERCENT TO WS-DEFAULT-TOL-PCT
                END-IF
+               ADD 1 TO WS-TOLERANCE-COUNT
+               SET WS-TOL-IDX TO WS-TOLERANCE-COUNT
+               MOVE TOL-TRANS-TYPE TO WS-TOL-TYPE(WS-TOL-IDX)
+               MOVE TOL-AMOUNT TO WS-TOL-AMOUNT(WS-TOL-IDX)
+               MOVE TOL-PERCENT TO WS-TOL-PERCENT(WS-TOL-IDX)
                READ TOLERANCE-TABLE
                    AT END MOVE 'Y' TO WS-INT-EOF-FLAG
                END-READ
@@ -252,116 +506,250 @@
            MOVE 'N' TO WS-INT-EOF-FLAG
            CLOSE TOLERANCE-TABLE.
        
+      *****************************************************************
+      * ON A RESTART, INTERNAL-TRANS WAS ALREADY FULLY READ AND        *
+      * WORK-MATCH-FILE ALREADY BUILT (WITH WM-MATCHED FLAGS SET) ON   *
+      * THE ORIGINAL RUN, AND WS-INT-COUNT/WS-INT-TOTAL-AMT WERE       *
+      * ALREADY RESTORED FROM THE CHECKPOINT. REBUILDING HERE WOULD    *
+      * RE-OPEN WORK-MATCH-FILE OUTPUT (WIPING OUT EVERY WM-MATCHED    *
+      * FLAG SET BEFORE THE ABEND) AND DOUBLE-COUNT THE INTERNAL       *
+      * TOTALS, SO A RESTART SKIPS STRAIGHT TO RECONCILE-EXTERNAL-FILE *
+      * AND LEAVES THE EXISTING RECONWRK.DAT UNTOUCHED.                *
+      *****************************************************************
        BUILD-INTERNAL-TABLE.
-           SET MT-IDX TO 1
-           READ INTERNAL-TRANS
-               AT END MOVE 'Y' TO WS-INT-EOF-FLAG
-           END-READ
-           
-           PERFORM UNTIL WS-INT-EOF-FLAG = 'Y' OR MT-IDX > 10000
-               IF INT-DETAIL
-                   MOVE INT-TRANS-ID TO 
-                       WS-MT-TRANS-ID(MT-IDX)
-                   MOVE INT-AMOUNT TO 
-                       WS-MT-AMOUNT(MT-IDX)
-                   MOVE 'N' TO WS-MT-MATCHED(MT-IDX)
-                   ADD 1 TO WS-INT-COUNT
-                   ADD INT-AMOUNT TO WS-INT-TOTAL-AMT
-                   SET MT-IDX UP BY 1
-               END-IF
+           IF WS-RESTART-EXT-SEQ > ZERO
+               DISPLAY "RESTART: REUSING WORK-MATCH-FILE FROM PRIOR RUN"
+               CLOSE INTERNAL-TRANS
+           ELSE
+               OPEN OUTPUT WORK-MATCH-FILE
                READ INTERNAL-TRANS
                    AT END MOVE 'Y' TO WS-INT-EOF-FLAG
                END-READ
-           END-PERFORM
-           
-           SUBTRACT 1 FROM MT-IDX GIVING WS-TABLE-SIZE
-           CLOSE INTERNAL-TRANS.
-       
+
+               PERFORM UNTIL WS-INT-EOF-FLAG = 'Y'
+                   EVALUATE TRUE
+                       WHEN INT-HEADER
+                           MOVE INT-BATCH-NUM TO WS-INT-HDR-BATCH
+                           MOVE ZERO TO WS-BATCH-INT-CNT
+                           MOVE ZERO TO WS-BATCH-INT-AMT
+                       WHEN INT-DETAIL
+                           ADD 1 TO WS-WM-SEQ
+                           MOVE WS-WM-SEQ TO WM-SEQ-KEY
+                           MOVE INT-TRANS-ID TO WM-TRANS-ID
+                           MOVE INT-AMOUNT TO WM-AMOUNT
+                           MOVE 'N' TO WM-MATCHED
+                           WRITE WORK-MATCH-RECORD
+                           ADD 1 TO WS-INT-COUNT
+                           ADD INT-AMOUNT TO WS-INT-TOTAL-AMT
+                           ADD 1 TO WS-BATCH-INT-CNT
+                           ADD INT-AMOUNT TO WS-BATCH-INT-AMT
+                       WHEN INT-TRAILER
+                           PERFORM VALIDATE-INTERNAL-BATCH
+                   END-EVALUATE
+                   READ INTERNAL-TRANS
+                       AT END MOVE 'Y' TO WS-INT-EOF-FLAG
+                   END-READ
+               END-PERFORM
+
+               MOVE WS-WM-SEQ TO WS-WORK-REC-COUNT
+               CLOSE WORK-MATCH-FILE
+               CLOSE INTERNAL-TRANS
+           END-IF.
+
+      *****************************************************************
+      * COMPARE THE TRAILER'S DECLARED BATCH-ID/COUNT/HASH AGAINST    *
+      * WHAT WAS ACTUALLY ACCUMULATED SINCE THE MATCHING HEADER. A    *
+      * MISMATCH SETS WS-BATCH-ERROR-FLAG SO MAIN-PROCESS CAN ABEND   *
+      * BEFORE PRINT-SUMMARY-REPORT RUNS.                             *
+      *****************************************************************
+       VALIDATE-INTERNAL-BATCH.
+           IF INT-BATCH-NUM NOT = WS-INT-HDR-BATCH
+               DISPLAY "BATCH ID MISMATCH ON INTERNAL TRAILER: HEADER="
+                   WS-INT-HDR-BATCH " TRAILER=" INT-BATCH-NUM
+               MOVE 'Y' TO WS-BATCH-ERROR-FLAG
+           END-IF
+           IF INT-TRL-COUNT NOT = WS-BATCH-INT-CNT
+               DISPLAY "RECORD COUNT MISMATCH ON INTERNAL BATCH "
+                   WS-INT-HDR-BATCH ": TRAILER=" INT-TRL-COUNT
+                   " ACTUAL=" WS-BATCH-INT-CNT
+               MOVE 'Y' TO WS-BATCH-ERROR-FLAG
+           END-IF
+           IF INT-TRL-HASH NOT = WS-BATCH-INT-AMT
+               DISPLAY "HASH TOTAL MISMATCH ON INTERNAL BATCH "
+                   WS-INT-HDR-BATCH ": TRAILER=" INT-TRL-HASH
+                   " ACTUAL=" WS-BATCH-INT-AMT
+               MOVE 'Y' TO WS-BATCH-ERROR-FLAG
+           END-IF.
+
        RECONCILE-EXTERNAL-FILE.
+           OPEN I-O WORK-MATCH-FILE
            READ EXTERNAL-TRANS
                AT END MOVE 'Y' TO WS-EXT-EOF-FLAG
            END-READ
-           
+
            PERFORM UNTIL WS-EXT-EOF-FLAG = 'Y'
-               IF EXT-DETAIL
-                   PERFORM MATCH-TRANSACTION
-                   ADD 1 TO WS-EXT-COUNT
-                   ADD EXT-AMOUNT TO WS-EXT-TOTAL-AMT
+               ADD 1 TO WS-EXT-SEQ-NUM
+               IF WS-EXT-SEQ-NUM > WS-RESTART-EXT-SEQ
+                   EVALUATE TRUE
+                       WHEN EXT-HEADER
+                           MOVE EXT-BATCH-NUM TO WS-EXT-HDR-BATCH
+                           MOVE ZERO TO WS-BATCH-EXT-CNT
+                           MOVE ZERO TO WS-BATCH-EXT-AMT
+                       WHEN EXT-DETAIL
+                           PERFORM MATCH-TRANSACTION
+                           ADD 1 TO WS-EXT-COUNT
+                           ADD EXT-AMOUNT TO WS-EXT-TOTAL-AMT
+                           ADD 1 TO WS-BATCH-EXT-CNT
+                           ADD EXT-AMOUNT TO WS-BATCH-EXT-AMT
+                       WHEN EXT-TRAILER
+                           PERFORM VALIDATE-EXTERNAL-BATCH
+                   END-EVALUATE
+                   IF FUNCTION MOD(WS-EXT-SEQ-NUM
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
                END-IF
                READ EXTERNAL-TRANS
                    AT END MOVE 'Y' TO WS-EXT-EOF-FLAG
                END-READ
            END-PERFORM
-           
+
            CLOSE EXTERNAL-TRANS.
+
+      *****************************************************************
+      * SAME VALIDATION AS VALIDATE-INTERNAL-BATCH, FOR THE EXTERNAL  *
+      * PROCESSOR FEED. ONLY REACHED PAST THE RESTART-SEQUENCE GATE   *
+      * ABOVE, SO A RESTARTED RUN DOES NOT RE-VALIDATE A BATCH WHOSE  *
+      * HEADER WAS SKIPPED ON THE ORIGINAL RUN.                       *
+      *****************************************************************
+       VALIDATE-EXTERNAL-BATCH.
+           IF EXT-BATCH-NUM NOT = WS-EXT-HDR-BATCH
+               DISPLAY "BATCH ID MISMATCH ON EXTERNAL TRAILER: HEADER="
+                   WS-EXT-HDR-BATCH " TRAILER=" EXT-BATCH-NUM
+               MOVE 'Y' TO WS-BATCH-ERROR-FLAG
+           END-IF
+           IF EXT-TRL-COUNT NOT = WS-BATCH-EXT-CNT
+               DISPLAY "RECORD COUNT MISMATCH ON EXTERNAL BATCH "
+                   WS-EXT-HDR-BATCH ": TRAILER=" EXT-TRL-COUNT
+                   " ACTUAL=" WS-BATCH-EXT-CNT
+               MOVE 'Y' TO WS-BATCH-ERROR-FLAG
+           END-IF
+           IF EXT-TRL-HASH NOT = WS-BATCH-EXT-AMT
+               DISPLAY "HASH TOTAL MISMATCH ON EXTERNAL BATCH "
+                   WS-EXT-HDR-BATCH ": TRAILER=" EXT-TRL-HASH
+                   " ACTUAL=" WS-BATCH-EXT-AMT
+               MOVE 'Y' TO WS-BATCH-ERROR-FLAG
+           END-IF.
        
        MATCH-TRANSACTION.
            MOVE 'N' TO WS-MATCH-FOUND
-           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
-               UNTIL WS-SEARCH-IDX > WS-TABLE-SIZE
-                  OR WS-MATCH-FOUND = 'Y'
-               
-               IF EXT-TRANS-ID = 
-                   WS-MT-TRANS-ID(WS-SEARCH-IDX)
+           MOVE EXT-TRANS-ID TO WM-TRANS-ID
+           START WORK-MATCH-FILE KEY IS = WM-TRANS-ID
+               INVALID KEY MOVE 'N' TO WS-MATCH-FOUND
+           END-START
+
+           IF WORK-OK
+               READ WORK-MATCH-FILE NEXT RECORD
+                   AT END CONTINUE
+               END-READ
+               IF WORK-OK AND WM-TRANS-ID = EXT-TRANS-ID
                    PERFORM CHECK-AMOUNT-MATCH
                    IF WS-WITHIN-TOL = 'Y'
                        PERFORM WRITE-MATCHED-RECORD
-                       MOVE 'Y' TO WS-MT-MATCHED(WS-SEARCH-IDX)
-                       MOVE 'Y' TO WS-MATCH-FOUND
                    ELSE
                        PERFORM WRITE-VARIANCE-RECORD
-                       MOVE 'Y' TO WS-MT-MATCHED(WS-SEARCH-IDX)
-                       MOVE 'Y' TO WS-MATCH-FOUND
                    END-IF
+                   MOVE 'Y' TO WM-MATCHED
+                   REWRITE WORK-MATCH-RECORD
+                   MOVE 'Y' TO WS-MATCH-FOUND
                END-IF
-           END-PERFORM
-           
+           END-IF
+
            IF WS-MATCH-FOUND = 'N'
                PERFORM WRITE-MISSING-INTERNAL-VAR
            END-IF.
        
+      *****************************************************************
+      * A TOLERANCE MAY BE EXPRESSED AS A FLAT DOLLAR AMOUNT OR AS A  *
+      * PERCENTAGE OF THE TRANSACTION AMOUNT. WHICHEVER YIELDS THE    *
+      * MORE PERMISSIVE (LARGER) DOLLAR TOLERANCE WINS, SO A HIGH-    *
+      * DOLLAR WIRE ISN'T FLAGGED OVER A FEW CENTS OF ROUNDING.       *
+      *****************************************************************
        CHECK-AMOUNT-MATCH.
-           COMPUTE WS-AMOUNT-DIFF = 
-               WS-MT-AMOUNT(WS-SEARCH-IDX) - EXT-AMOUNT
+           COMPUTE WS-AMOUNT-DIFF =
+               WM-AMOUNT - EXT-AMOUNT
            COMPUTE WS-ABS-DIFF = FUNCTION ABS(WS-AMOUNT-DIFF)
-           
-           MOVE WS-DEFAULT-TOL-AMT TO WS-APPLIED-TOL-AMT
-           
+
+           PERFORM FIND-TOLERANCE-ENTRY
+
+           COMPUTE WS-TOLERANCE-AMT ROUNDED =
+               FUNCTION ABS(EXT-AMOUNT) * WS-APPLIED-TOL-PCT
+
+           IF WS-TOLERANCE-AMT > WS-APPLIED-TOL-AMT
+               MOVE WS-TOLERANCE-AMT TO WS-APPLIED-TOL-AMT
+           END-IF
+
            IF WS-ABS-DIFF <= WS-APPLIED-TOL-AMT
                MOVE 'Y' TO WS-WITHIN-TOL
            ELSE
                MOVE 'N' TO WS-WITHIN-TOL
            END-IF.
+
+      *****************************************************************
+      * LOOK UP THE TOLERANCE ROW FOR THIS TRANSACTION'S EXT-TRANS-   *
+      * CODE (WORK-MATCH-FILE DOESN'T CARRY INT-TRANS-TYPE, SO THE    *
+      * EXTERNAL CODE IS THE KEY AVAILABLE AT MATCH TIME). FALL BACK  *
+      * TO THE "DFLT" ROW, THEN TO THE WORKING-STORAGE DEFAULTS IF    *
+      * TOLERANCE.DAT HAD NO DFLT ROW EITHER.                        *
+      *****************************************************************
+       FIND-TOLERANCE-ENTRY.
+           MOVE WS-DEFAULT-TOL-AMT TO WS-APPLIED-TOL-AMT
+           MOVE WS-DEFAULT-TOL-PCT TO WS-APPLIED-TOL-PCT
+
+           SET WS-TOL-IDX TO ZERO
+           PERFORM VARYING WS-TOL-IDX FROM 1 BY 1
+               UNTIL WS-TOL-IDX > WS-TOLERANCE-COUNT
+               IF WS-TOL-TYPE(WS-TOL-IDX) = EXT-TRANS-CODE
+                   MOVE WS-TOL-AMOUNT(WS-TOL-IDX) TO WS-APPLIED-TOL-AMT
+                   MOVE WS-TOL-PERCENT(WS-TOL-IDX) TO WS-APPLIED-TOL-PCT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
        
        WRITE-MATCHED-RECORD.
            MOVE EXT-TRANS-ID TO MT-TRANS-ID
-           MOVE WS-MT-AMOUNT(WS-SEARCH-IDX) TO MT-INT-AMOUNT
+           MOVE WM-AMOUNT TO MT-INT-AMOUNT
            MOVE EXT-AMOUNT TO MT-EXT-AMOUNT
            MOVE WS-AMOUNT-DIFF TO MT-VARIANCE
            MOVE "EXACT" TO MT-MATCH-TYPE
            MOVE FUNCTION CURRENT-DATE TO MT-TIMESTAMP
            WRITE MATCHED-RECORD
-           
+           PERFORM WRITE-EXTRACT-MATCHED
+
            ADD 1 TO WS-MATCHED-COUNT
            ADD MT-INT-AMOUNT TO WS-MATCHED-AMT.
        
        WRITE-VARIANCE-RECORD.
            MOVE "AMOUNT-DIFF" TO VAR-TYPE
            MOVE EXT-TRANS-ID TO VAR-TRANS-ID
-           MOVE WS-MT-AMOUNT(WS-SEARCH-IDX) TO VAR-INT-AMOUNT
+           MOVE WM-AMOUNT TO VAR-INT-AMOUNT
            MOVE EXT-AMOUNT TO VAR-EXT-AMOUNT
            MOVE WS-AMOUNT-DIFF TO VAR-DIFFERENCE
            MOVE EXT-BATCH-NUM TO VAR-BATCH-NUM
+           MOVE VAR-INT-AMOUNT TO WS-DISPLAY-INT-AMT
+           MOVE VAR-EXT-AMOUNT TO WS-DISPLAY-EXT-AMT
+           MOVE VAR-DIFFERENCE TO WS-DISPLAY-DIFF-AMT
            STRING "INTERNAL: " DELIMITED BY SIZE
-                  VAR-INT-AMOUNT DELIMITED BY SIZE
+                  WS-DISPLAY-INT-AMT DELIMITED BY SIZE
                   " EXTERNAL: " DELIMITED BY SIZE
-                  VAR-EXT-AMOUNT DELIMITED BY SIZE
+                  WS-DISPLAY-EXT-AMT DELIMITED BY SIZE
                   " DIFF: " DELIMITED BY SIZE
-                  VAR-DIFFERENCE DELIMITED BY SIZE
+                  WS-DISPLAY-DIFF-AMT DELIMITED BY SIZE
                INTO VAR-DETAILS
            END-STRING
            WRITE VARIANCE-RECORD
-           
+           PERFORM WRITE-EXTRACT-RECORD
+
            ADD 1 TO WS-VARIANCE-COUNT
            ADD 1 TO WS-AMOUNT-DIFF-CNT
            ADD WS-ABS-DIFF TO WS-VARIANCE-AMT.
@@ -376,34 +764,100 @@
            MOVE "TRANSACTION IN EXTERNAL FILE ONLY" 
                TO VAR-DETAILS
            WRITE VARIANCE-RECORD
-           
+           PERFORM WRITE-EXTRACT-RECORD
+
            ADD 1 TO WS-VARIANCE-COUNT
            ADD 1 TO WS-MISSING-INT-CNT
            ADD EXT-AMOUNT TO WS-VARIANCE-AMT.
        
        IDENTIFY-UNMATCHED-INTERNAL.
-           PERFORM VARYING MT-IDX FROM 1 BY 1
-               UNTIL MT-IDX > WS-TABLE-SIZE
-               
-               IF WS-MT-MATCHED(MT-IDX) = 'N'
+           MOVE 'N' TO WS-INT-EOF-FLAG
+           MOVE ZERO TO WM-SEQ-KEY
+           START WORK-MATCH-FILE KEY IS NOT LESS THAN WM-SEQ-KEY
+               INVALID KEY MOVE 'Y' TO WS-INT-EOF-FLAG
+           END-START
+
+           PERFORM UNTIL WS-INT-EOF-FLAG = 'Y'
+               READ WORK-MATCH-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-INT-EOF-FLAG
+               END-READ
+               IF WS-INT-EOF-FLAG = 'N' AND WM-MATCHED = 'N'
                    PERFORM WRITE-MISSING-EXTERNAL-VAR
                END-IF
-           END-PERFORM.
-       
+           END-PERFORM
+
+           CLOSE WORK-MATCH-FILE.
+
        WRITE-MISSING-EXTERNAL-VAR.
            MOVE "MISSING-EXTERN" TO VAR-TYPE
-           MOVE WS-MT-TRANS-ID(MT-IDX) TO VAR-TRANS-ID
-           MOVE WS-MT-AMOUNT(MT-IDX) TO VAR-INT-AMOUNT
+           MOVE WM-TRANS-ID TO VAR-TRANS-ID
+           MOVE WM-AMOUNT TO VAR-INT-AMOUNT
            MOVE ZERO TO VAR-EXT-AMOUNT
-           MOVE WS-MT-AMOUNT(MT-IDX) TO VAR-DIFFERENCE
+           MOVE WM-AMOUNT TO VAR-DIFFERENCE
            MOVE SPACES TO VAR-BATCH-NUM
-           MOVE "TRANSACTION IN INTERNAL FILE ONLY" 
+           MOVE "TRANSACTION IN INTERNAL FILE ONLY"
                TO VAR-DETAILS
            WRITE VARIANCE-RECORD
-           
+           PERFORM WRITE-EXTRACT-RECORD
+
            ADD 1 TO WS-VARIANCE-COUNT
            ADD 1 TO WS-MISSING-EXT-CNT
-           ADD WS-MT-AMOUNT(MT-IDX) TO WS-VARIANCE-AMT.
+           ADD WM-AMOUNT TO WS-VARIANCE-AMT.
+
+      *****************************************************************
+      * CSV EXTRACT WRITERS - ONE COMMON PARAGRAPH FOR ALL THREE      *
+      * VARIANCE-RECORD TYPES (THEY ALL POPULATE VAR-TYPE/VAR-TRANS-  *
+      * ID/VAR-INT-AMOUNT/VAR-EXT-AMOUNT/VAR-DIFFERENCE/VAR-BATCH-NUM *
+      * BEFORE CALLING THIS), PLUS A SEPARATE ONE FOR MATCHED-RECORD  *
+      * SINCE IT USES THE MT- FIELDS INSTEAD.                         *
+      *****************************************************************
+       WRITE-EXTRACT-HEADER.
+           MOVE SPACES TO EXTRACT-LINE
+           STRING "RECORD_TYPE,TRANS_ID,INTERNAL_AMOUNT,"
+                  "EXTERNAL_AMOUNT,DIFFERENCE,BATCH_NUM"
+               DELIMITED BY SIZE
+               INTO EXTRACT-LINE
+           END-STRING
+           WRITE EXTRACT-LINE.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE VAR-INT-AMOUNT TO WS-DISPLAY-INT-AMT
+           MOVE VAR-EXT-AMOUNT TO WS-DISPLAY-EXT-AMT
+           MOVE VAR-DIFFERENCE TO WS-DISPLAY-DIFF-AMT
+           MOVE SPACES TO EXTRACT-LINE
+           STRING VAR-TYPE DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  VAR-TRANS-ID DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-DISPLAY-INT-AMT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-DISPLAY-EXT-AMT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-DISPLAY-DIFF-AMT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  VAR-BATCH-NUM DELIMITED BY SPACE
+               INTO EXTRACT-LINE
+           END-STRING
+           WRITE EXTRACT-LINE.
+
+       WRITE-EXTRACT-MATCHED.
+           MOVE MT-INT-AMOUNT TO WS-DISPLAY-INT-AMT
+           MOVE MT-EXT-AMOUNT TO WS-DISPLAY-EXT-AMT
+           MOVE MT-VARIANCE TO WS-DISPLAY-DIFF-AMT
+           MOVE SPACES TO EXTRACT-LINE
+           STRING "MATCHED" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  MT-TRANS-ID DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-DISPLAY-INT-AMT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-DISPLAY-EXT-AMT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-DISPLAY-DIFF-AMT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+               INTO EXTRACT-LINE
+           END-STRING
+           WRITE EXTRACT-LINE.
        
        PRINT-REPORT-HEADERS.
            WRITE REPORT-LINE FROM WS-HEADER-1 AFTER ADVANCING PAGE
@@ -443,10 +897,9 @@
        
        PRINT-VARIANCE-BREAKDOWN.
            WRITE REPORT-LINE FROM SPACES AFTER ADVANCING 2 LINES
+           MOVE SPACES TO WS-SUMMARY-LINE
            MOVE "VARIANCE BREAKDOWN:" TO WS-SL-LABEL
-           MOVE SPACES TO WS-SL-COUNT
-           MOVE SPACES TO WS-SL-AMOUNT
-           WRITE REPORT-LINE FROM WS-SUMMARY-LINE 
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE
                AFTER ADVANCING 1 LINE
            
            MOVE "  MISSING IN INTERNAL:" TO WS-SL-LABEL
@@ -467,8 +920,9 @@
        CLOSE-PROCESS.
            CLOSE MATCHED-FILE
            CLOSE VARIANCE-FILE
+           CLOSE RECON-EXTRACT
            CLOSE RECON-REPORT
-           
+
            DISPLAY "========================================="
            DISPLAY "BATCH RECONCILIATION COMPLETE"
            DISPLAY "========================================="
@@ -479,4 +933,18 @@
            DISPLAY "  - MISSING INTERNAL: " WS-MISSING-INT-CNT
            DISPLAY "  - MISSING EXTERNAL: " WS-MISSING-EXT-CNT
            DISPLAY "  - AMOUNT DIFFERENCES: " WS-AMOUNT-DIFF-CNT
-           DISPLAY "=========================================".
+           DISPLAY "========================================="
+
+           PERFORM WRITE-CONTROL-TOTAL.
+
+       WRITE-CONTROL-TOTAL.
+           OPEN EXTEND CONTROL-TOTAL-FILE
+           MOVE "BATCH-RECONCILE" TO CTL-PROGRAM-ID
+           MOVE WS-CTL-RUN-DATE TO CTL-BUSINESS-DATE
+           MOVE WS-CTL-RUN-TIMESTAMP TO CTL-RUN-TIMESTAMP
+           MOVE WS-EXT-COUNT TO CTL-RECORD-COUNT
+           MOVE WS-EXT-TOTAL-AMT TO CTL-DOLLAR-TOTAL
+           MOVE WS-VARIANCE-COUNT TO CTL-ERROR-COUNT
+           MOVE WS-OPERATOR-ID TO CTL-OPERATOR-ID
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE CONTROL-TOTAL-FILE.
