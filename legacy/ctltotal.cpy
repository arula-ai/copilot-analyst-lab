@@ -0,0 +1,15 @@
+      *****************************************************************
+      * SHARED CONTROL-TOTAL RECORD LAYOUT. EACH OF THE FOUR NIGHTLY  *
+      * BATCH PROGRAMS (FEES-CALC, CUSTOMER-RISK, BATCH-RECONCILE,    *
+      * INVENTORY-UPDATE) APPENDS ONE OF THESE TO CTLTOTAL.DAT AT THE *
+      * END OF ITS RUN SO CONTROL-TOTAL-RPT CAN COMPARE RECORD COUNTS *
+      * ACROSS PROGRAMS FOR THE SAME BUSINESS DATE.                   *
+      *****************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-PROGRAM-ID          PIC X(17).
+           05  CTL-BUSINESS-DATE       PIC 9(8).
+           05  CTL-RUN-TIMESTAMP       PIC X(26).
+           05  CTL-RECORD-COUNT        PIC 9(8).
+           05  CTL-DOLLAR-TOTAL        PIC S9(13)V99 COMP-3.
+           05  CTL-ERROR-COUNT         PIC 9(6).
+           05  CTL-OPERATOR-ID         PIC X(8).
