@@ -28,10 +28,16 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
            SELECT FEES-FILE ASSIGN TO "FEES.DAT"
                ORGANIZATION IS SEQUENTIAL.
-       
+           SELECT FEE-RATE-FILE ASSIGN TO "FEERATE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FR-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANS-FILE.
@@ -48,86 +54,389 @@
                88  GOLD-TIER       VALUE "G".
                88  SILVER-TIER     VALUE "S".
                88  BRONZE-TIER     VALUE "B".
-       
+           05  TR-STATUS-CODE  PIC X(2).
+               88  TR-STAT-COMPLETE VALUE "OK".
+               88  TR-STAT-FAILED   VALUE "FL".
+               88  TR-STAT-PENDING  VALUE "PD".
+               88  TR-STAT-REFUND   VALUE "RF".
+           05  TR-ORIG-FEE-AMOUNT PIC S9(5)V99 COMP-3.
+           05  TR-REGION       PIC X(2).
+               88  TR-REGION-NORTH  VALUE "NO".
+               88  TR-REGION-SOUTH  VALUE "SO".
+               88  TR-REGION-EAST   VALUE "EA".
+               88  TR-REGION-WEST   VALUE "WE".
+               88  TR-REGION-CENTRAL VALUE "CE".
+
        FD  FEES-FILE.
        01  FEES-RECORD.
            05  FE-ID           PIC X(10).
            05  FE-BASE-FEE     PIC S9(5)V99 COMP-3.
            05  FE-DISC-FEE     PIC S9(5)V99 COMP-3.
            05  FE-FINAL-FEE    PIC S9(5)V99 COMP-3.
-       
+
+      *****************************************************************
+      * FEE-RATE-FILE: EXTERNAL PRICING PARAMETERS (SEE RISKPRM.DAT   *
+      * IN CUSTOMER-RISK FOR THE SAME PATTERN). LOADED ONCE AT INIT   *
+      * SO PRICING CAN BE MAINTAINED WITHOUT A PROGRAM CHANGE.        *
+      * FR-PARAM-TYPE DRIVES WHICH TABLE A ROW FEEDS:                 *
+      *   "RATE"     - BASE RATE BY PAYMENT METHOD (FR-PARAM-KEY)     *
+      *   "TIER"     - TIER DISCOUNT PCT BY CUST TIER (FR-PARAM-KEY)  *
+      *   "VOLUME"   - VOLUME ADJUSTMENT PCT BY AMOUNT BREAKPOINT     *
+      *   "REGN"     - RATE MULTIPLIER BY CUST-REGION (FR-PARAM-KEY)  *
+      *****************************************************************
+       FD  FEE-RATE-FILE.
+       01  FEE-RATE-RECORD.
+           05  FR-PARAM-TYPE   PIC X(6).
+           05  FR-PARAM-KEY    PIC X(4).
+           05  FR-RATE-PCT     PIC 9V9999 COMP-3.
+           05  FR-FLAT-FEE     PIC S9(5)V99 COMP-3.
+
+       FD  CONTROL-TOTAL-FILE.
+           COPY "ctltotal.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-COUNTERS.
            05  WS-TRANS-COUNT  PIC 9(6) VALUE ZERO.
            05  WS-ERROR-COUNT  PIC 9(4) VALUE ZERO.
-       
+
+       01  WS-TOTAL-FEE-AMT    PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-RUN-DATE         PIC 9(8).
+       01  WS-RUN-TIMESTAMP    PIC X(26).
+       01  WS-OPERATOR-ID      PIC X(8) VALUE "FEESCALC".
+
+      *****************************************************************
+      * BUSINESS-DATE OVERRIDE FOR RERUNS OF A PRIOR DAY'S TRANS.DAT. *
+      * UNSET MEANS THE SAME SYSTEM-DATE BEHAVIOR AS BEFORE.          *
+      *****************************************************************
+       01  WS-RUN-DATE-OVERRIDE PIC X(8).
+
+       01  WS-FILE-STATUSES.
+           05  WS-FR-STATUS    PIC XX.
+               88  FR-OK       VALUE "00".
+               88  FR-EOF      VALUE "10".
+               88  FR-ERROR    VALUE "30" THRU "99".
+           05  WS-TRANS-STATUS PIC XX.
+               88  TRANS-OK    VALUE "00".
+               88  TRANS-EOF   VALUE "10".
+               88  TRANS-ERROR VALUE "30" THRU "99".
+
        01  WS-CALCULATIONS.
            05  WS-BASE-RATE    PIC 9V999 VALUE 0.025.
            05  WS-TIER-DISC    PIC 9V99.
            05  WS-VOLUME-ADJ   PIC 9V99.
-       
+
+       01  WS-RATE-TABLE.
+           05  WS-RATE-ENTRY OCCURS 10 TIMES
+               INDEXED BY WS-RATE-IDX.
+               10  WS-RT-METHOD    PIC X(4).
+               10  WS-RT-RATE-PCT  PIC 9V9999 COMP-3.
+               10  WS-RT-FLAT-FEE  PIC S9(5)V99 COMP-3.
+       01  WS-RATE-COUNT           PIC 9(3) VALUE ZERO.
+
+       01  WS-TIER-TABLE.
+           05  WS-TIER-ENTRY OCCURS 10 TIMES
+               INDEXED BY WS-TIER-IDX.
+               10  WS-TT-TIER      PIC X(4).
+               10  WS-TT-DISC-PCT  PIC 9V9999 COMP-3.
+       01  WS-TIER-COUNT           PIC 9(3) VALUE ZERO.
+
+       01  WS-VOLUME-TABLE.
+           05  WS-VOLUME-ENTRY OCCURS 10 TIMES
+               INDEXED BY WS-VOL-IDX.
+               10  WS-VT-BREAKPOINT PIC S9(7)V99 COMP-3.
+               10  WS-VT-ADJ-PCT    PIC 9V9999 COMP-3.
+       01  WS-VOLUME-COUNT          PIC 9(3) VALUE ZERO.
+
+      *****************************************************************
+      * REGION MULTIPLIER: APPLIED ON TOP OF THE PAYMENT-METHOD RATE  *
+      * SINCE CORRESPONDENT-BANK COSTS ETC. VARY BY CUST-REGION (E.G. *
+      * WIRE FEES RUN HIGHER OUT OF REGION-WEST).                     *
+      *****************************************************************
+       01  WS-REGION-TABLE.
+           05  WS-REGION-ENTRY OCCURS 10 TIMES
+               INDEXED BY WS-REGION-IDX.
+               10  WS-RG-REGION    PIC X(2).
+               10  WS-RG-MULT-PCT  PIC 9V9999 COMP-3.
+       01  WS-REGION-COUNT          PIC 9(3) VALUE ZERO.
+
        01  WS-FLAGS.
            05  WS-EOF          PIC X VALUE 'N'.
-       
+           05  WS-PARAMS-LOADED PIC X VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM INIT-PROCESS
+           PERFORM LOAD-FEE-PARAMETERS
            PERFORM PROCESS-TRANSACTIONS UNTIL WS-EOF = 'Y'
            PERFORM CLOSE-PROCESS
            STOP RUN.
-       
+
        INIT-PROCESS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-DATE-OVERRIDE FROM ENVIRONMENT "RUN_DATE"
+           IF WS-RUN-DATE-OVERRIDE NOT = SPACES
+                   AND WS-RUN-DATE-OVERRIDE NOT = LOW-VALUES
+               MOVE WS-RUN-DATE-OVERRIDE TO WS-RUN-DATE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID"
+           IF WS-OPERATOR-ID = SPACES OR WS-OPERATOR-ID = LOW-VALUES
+               MOVE "FEESCALC" TO WS-OPERATOR-ID
+           END-IF
            OPEN INPUT TRANS-FILE
            OPEN OUTPUT FEES-FILE
            PERFORM READ-TRANS.
-       
+
+       LOAD-FEE-PARAMETERS.
+           OPEN INPUT FEE-RATE-FILE
+           IF FR-OK OR FR-EOF
+               PERFORM READ-FEE-RATE
+               PERFORM UNTIL FR-EOF
+                   PERFORM STORE-FEE-PARAMETER
+                   PERFORM READ-FEE-RATE
+               END-PERFORM
+               CLOSE FEE-RATE-FILE
+           ELSE
+               DISPLAY "WARNING: FEERATE.DAT NOT AVAILABLE - "
+                   "USING DEFAULT FEE SCHEDULE"
+           END-IF
+           IF WS-RATE-COUNT = ZERO
+               PERFORM LOAD-DEFAULT-RATE-TABLE
+           END-IF
+           IF WS-TIER-COUNT = ZERO
+               PERFORM LOAD-DEFAULT-TIER-TABLE
+           END-IF
+           IF WS-VOLUME-COUNT = ZERO
+               PERFORM LOAD-DEFAULT-VOLUME-TABLE
+           END-IF
+           IF WS-REGION-COUNT = ZERO
+               PERFORM LOAD-DEFAULT-REGION-TABLE
+           END-IF
+           MOVE 'Y' TO WS-PARAMS-LOADED.
+
+       READ-FEE-RATE.
+           READ FEE-RATE-FILE
+               AT END SET FR-EOF TO TRUE
+           END-READ.
+
+       STORE-FEE-PARAMETER.
+           EVALUATE FR-PARAM-TYPE
+               WHEN "RATE"
+                   ADD 1 TO WS-RATE-COUNT
+                   SET WS-RATE-IDX TO WS-RATE-COUNT
+                   MOVE FR-PARAM-KEY TO WS-RT-METHOD(WS-RATE-IDX)
+                   MOVE FR-RATE-PCT TO WS-RT-RATE-PCT(WS-RATE-IDX)
+                   MOVE FR-FLAT-FEE TO WS-RT-FLAT-FEE(WS-RATE-IDX)
+               WHEN "TIER"
+                   ADD 1 TO WS-TIER-COUNT
+                   SET WS-TIER-IDX TO WS-TIER-COUNT
+                   MOVE FR-PARAM-KEY TO WS-TT-TIER(WS-TIER-IDX)
+                   MOVE FR-RATE-PCT TO WS-TT-DISC-PCT(WS-TIER-IDX)
+               WHEN "VOLUME"
+                   ADD 1 TO WS-VOLUME-COUNT
+                   SET WS-VOL-IDX TO WS-VOLUME-COUNT
+                   MOVE FR-FLAT-FEE TO WS-VT-BREAKPOINT(WS-VOL-IDX)
+                   MOVE FR-RATE-PCT TO WS-VT-ADJ-PCT(WS-VOL-IDX)
+               WHEN "REGN"
+                   ADD 1 TO WS-REGION-COUNT
+                   SET WS-REGION-IDX TO WS-REGION-COUNT
+                   MOVE FR-PARAM-KEY TO WS-RG-REGION(WS-REGION-IDX)
+                   MOVE FR-RATE-PCT TO WS-RG-MULT-PCT(WS-REGION-IDX)
+           END-EVALUATE.
+
+       LOAD-DEFAULT-RATE-TABLE.
+           MOVE 3 TO WS-RATE-COUNT
+           MOVE "CR"   TO WS-RT-METHOD(1)
+           MOVE 0.025  TO WS-RT-RATE-PCT(1)
+           MOVE 0.00   TO WS-RT-FLAT-FEE(1)
+           MOVE "DB"   TO WS-RT-METHOD(2)
+           MOVE 0.020  TO WS-RT-RATE-PCT(2)
+           MOVE 0.00   TO WS-RT-FLAT-FEE(2)
+           MOVE "WR"   TO WS-RT-METHOD(3)
+           MOVE 0.0375 TO WS-RT-RATE-PCT(3)
+           MOVE 25.00  TO WS-RT-FLAT-FEE(3).
+
+       LOAD-DEFAULT-TIER-TABLE.
+           MOVE 3 TO WS-TIER-COUNT
+           MOVE "G"    TO WS-TT-TIER(1)
+           MOVE 0.20   TO WS-TT-DISC-PCT(1)
+           MOVE "S"    TO WS-TT-TIER(2)
+           MOVE 0.10   TO WS-TT-DISC-PCT(2)
+           MOVE "B"    TO WS-TT-TIER(3)
+           MOVE 0.00   TO WS-TT-DISC-PCT(3).
+
+       LOAD-DEFAULT-VOLUME-TABLE.
+           MOVE 2 TO WS-VOLUME-COUNT
+           MOVE 10000.00 TO WS-VT-BREAKPOINT(1)
+           MOVE 0.05     TO WS-VT-ADJ-PCT(1)
+           MOVE 5000.00  TO WS-VT-BREAKPOINT(2)
+           MOVE 0.02     TO WS-VT-ADJ-PCT(2).
+
+       LOAD-DEFAULT-REGION-TABLE.
+           MOVE 5 TO WS-REGION-COUNT
+           MOVE "NO"   TO WS-RG-REGION(1)
+           MOVE 1.0000 TO WS-RG-MULT-PCT(1)
+           MOVE "SO"   TO WS-RG-REGION(2)
+           MOVE 1.0000 TO WS-RG-MULT-PCT(2)
+           MOVE "EA"   TO WS-RG-REGION(3)
+           MOVE 1.0000 TO WS-RG-MULT-PCT(3)
+           MOVE "WE"   TO WS-RG-REGION(4)
+           MOVE 1.1500 TO WS-RG-MULT-PCT(4)
+           MOVE "CE"   TO WS-RG-REGION(5)
+           MOVE 1.0000 TO WS-RG-MULT-PCT(5).
+
        PROCESS-TRANSACTIONS.
-           PERFORM CALCULATE-BASE-FEE
-           PERFORM APPLY-TIER-DISCOUNT
-           PERFORM APPLY-VOLUME-ADJUSTMENT
+           IF TR-STAT-REFUND
+               PERFORM PROCESS-REFUND-TRANSACTION
+           ELSE
+               PERFORM CALCULATE-BASE-FEE
+               PERFORM APPLY-TIER-DISCOUNT
+               PERFORM APPLY-VOLUME-ADJUSTMENT
+           END-IF
            PERFORM WRITE-FEE-RECORD
            PERFORM READ-TRANS.
-       
+
+      *****************************************************************
+      * REFUND/REVERSAL: TR-ORIG-FEE-AMOUNT CARRIES THE FEE FROM THE  *
+      * ORIGINAL TRANSACTION BEING REVERSED (POPULATED BY THE UPSTREAM*
+      * FEED THAT CREATES THE REFUND ROW). FEES-CALC HAS NO PERSISTENT*
+      * LOOKUP OF PRIOR RUNS' FEE RECORDS, SO THE REVERSAL AMOUNT     *
+      * MUST TRAVEL WITH THE REFUND TRANSACTION ITSELF RATHER THAN    *
+      * BEING RECALCULATED -- THE TIER/VOLUME RULES IN EFFECT TODAY   *
+      * MAY NOT MATCH THE ONES THAT PRODUCED THE ORIGINAL FEE.        *
+      *****************************************************************
+       PROCESS-REFUND-TRANSACTION.
+           COMPUTE FE-BASE-FEE = ZERO - TR-ORIG-FEE-AMOUNT
+           MOVE FE-BASE-FEE TO FE-DISC-FEE
+           MOVE FE-BASE-FEE TO FE-FINAL-FEE
+           MOVE TR-ID TO FE-ID.
+
        CALCULATE-BASE-FEE.
-           IF CREDIT-TRANS
-               COMPUTE FE-BASE-FEE = TR-AMOUNT * WS-BASE-RATE
-           ELSE IF DEBIT-TRANS
-               COMPUTE FE-BASE-FEE = TR-AMOUNT * (WS-BASE-RATE * 0.8)
-           ELSE IF WIRE-TRANS
-               COMPUTE FE-BASE-FEE = TR-AMOUNT * (WS-BASE-RATE * 1.5)
-                   + 25.00
+           PERFORM FIND-RATE-ENTRY
+           IF WS-RATE-IDX > ZERO
+               COMPUTE FE-BASE-FEE =
+                   TR-AMOUNT * WS-RT-RATE-PCT(WS-RATE-IDX)
+                   + WS-RT-FLAT-FEE(WS-RATE-IDX)
            ELSE
-               COMPUTE FE-BASE-FEE = TR-AMOUNT * WS-BASE-RATE.
-       
+               COMPUTE FE-BASE-FEE = TR-AMOUNT * WS-BASE-RATE
+           END-IF
+           PERFORM APPLY-REGION-MULTIPLIER.
+
+      *****************************************************************
+      * REGION MULTIPLIER APPLIES ON TOP OF THE PAYMENT-METHOD RATE   *
+      * JUST COMPUTED ABOVE. AN UNRECOGNIZED/BLANK REGION LEAVES THE  *
+      * BASE FEE UNCHANGED RATHER THAN ZEROING IT OUT.                *
+      *****************************************************************
+       APPLY-REGION-MULTIPLIER.
+           PERFORM FIND-REGION-ENTRY
+           IF WS-REGION-IDX > ZERO
+               COMPUTE FE-BASE-FEE =
+                   FE-BASE-FEE * WS-RG-MULT-PCT(WS-REGION-IDX)
+           END-IF.
+
+       FIND-REGION-ENTRY.
+           SET WS-REGION-IDX TO ZERO
+           PERFORM VARYING WS-REGION-IDX FROM 1 BY 1
+               UNTIL WS-REGION-IDX > WS-REGION-COUNT
+               IF WS-RG-REGION(WS-REGION-IDX) = TR-REGION
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-REGION-IDX > WS-REGION-COUNT
+               SET WS-REGION-IDX TO ZERO
+           END-IF.
+
+       FIND-RATE-ENTRY.
+           SET WS-RATE-IDX TO ZERO
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > WS-RATE-COUNT
+               IF WS-RT-METHOD(WS-RATE-IDX) = TR-TYPE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-RATE-IDX > WS-RATE-COUNT
+               SET WS-RATE-IDX TO ZERO
+           END-IF.
+
        APPLY-TIER-DISCOUNT.
-           IF GOLD-TIER
-               MOVE 0.20 TO WS-TIER-DISC
-           ELSE IF SILVER-TIER
-               MOVE 0.10 TO WS-TIER-DISC
+           PERFORM FIND-TIER-ENTRY
+           IF WS-TIER-IDX > ZERO
+               MOVE WS-TT-DISC-PCT(WS-TIER-IDX) TO WS-TIER-DISC
            ELSE
                MOVE 0.00 TO WS-TIER-DISC
            END-IF
            COMPUTE FE-DISC-FEE = FE-BASE-FEE * (1 - WS-TIER-DISC).
-       
+
+       FIND-TIER-ENTRY.
+           SET WS-TIER-IDX TO ZERO
+           PERFORM VARYING WS-TIER-IDX FROM 1 BY 1
+               UNTIL WS-TIER-IDX > WS-TIER-COUNT
+               IF WS-TT-TIER(WS-TIER-IDX) = TR-TIER
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-TIER-IDX > WS-TIER-COUNT
+               SET WS-TIER-IDX TO ZERO
+           END-IF.
+
        APPLY-VOLUME-ADJUSTMENT.
-           IF TR-AMOUNT > 10000
-               COMPUTE FE-FINAL-FEE = FE-DISC-FEE * 0.95
-           ELSE IF TR-AMOUNT > 5000
-               COMPUTE FE-FINAL-FEE = FE-DISC-FEE * 0.98
+           PERFORM FIND-VOLUME-ENTRY
+           IF WS-VOL-IDX > ZERO
+               COMPUTE FE-FINAL-FEE =
+                   FE-DISC-FEE * (1 - WS-VT-ADJ-PCT(WS-VOL-IDX))
            ELSE
-               MOVE FE-DISC-FEE TO FE-FINAL-FEE.
-           
+               MOVE FE-DISC-FEE TO FE-FINAL-FEE
+           END-IF
+
            MOVE TR-ID TO FE-ID.
+
+      *****************************************************************
+      * BREAKPOINTS ARE MAINTAINED HIGHEST-FIRST IN THE FEE-RATE-FILE *
+      * SO THE FIRST BREAKPOINT THE TRANSACTION AMOUNT EXCEEDS IS THE *
+      * ONE THAT APPLIES (SAME ORDERING RULE AS THE ORIGINAL          *
+      * IF > 10000 ... ELSE IF > 5000 ... LADDER).                    *
+      *****************************************************************
+       FIND-VOLUME-ENTRY.
+           SET WS-VOL-IDX TO ZERO
+           PERFORM VARYING WS-VOL-IDX FROM 1 BY 1
+               UNTIL WS-VOL-IDX > WS-VOLUME-COUNT
+               IF TR-AMOUNT > WS-VT-BREAKPOINT(WS-VOL-IDX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-VOL-IDX > WS-VOLUME-COUNT
+               SET WS-VOL-IDX TO ZERO
+           END-IF.
        
        WRITE-FEE-RECORD.
            WRITE FEES-RECORD
-           ADD 1 TO WS-TRANS-COUNT.
-       
+           ADD 1 TO WS-TRANS-COUNT
+           ADD FE-FINAL-FEE TO WS-TOTAL-FEE-AMT.
+
        READ-TRANS.
            READ TRANS-FILE
-               AT END MOVE 'Y' TO WS-EOF.
-       
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ
+           IF TRANS-ERROR
+               DISPLAY "FILE ERROR ON TRANS.DAT: " WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       WRITE-CONTROL-TOTAL.
+           OPEN EXTEND CONTROL-TOTAL-FILE
+           MOVE "FEES-CALC" TO CTL-PROGRAM-ID
+           MOVE WS-RUN-DATE TO CTL-BUSINESS-DATE
+           MOVE WS-RUN-TIMESTAMP TO CTL-RUN-TIMESTAMP
+           MOVE WS-TRANS-COUNT TO CTL-RECORD-COUNT
+           MOVE WS-TOTAL-FEE-AMT TO CTL-DOLLAR-TOTAL
+           MOVE WS-ERROR-COUNT TO CTL-ERROR-COUNT
+           MOVE WS-OPERATOR-ID TO CTL-OPERATOR-ID
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE CONTROL-TOTAL-FILE.
+
        CLOSE-PROCESS.
            DISPLAY "TRANSACTIONS PROCESSED: " WS-TRANS-COUNT
+           PERFORM WRITE-CONTROL-TOTAL
            CLOSE TRANS-FILE
            CLOSE FEES-FILE.
