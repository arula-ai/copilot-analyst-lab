@@ -23,7 +23,16 @@
                ORGANIZATION IS SEQUENTIAL.
            SELECT RISK-PARAMS ASSIGN TO "RISKPRM.DAT"
                ORGANIZATION IS SEQUENTIAL.
-       
+      *****************************************************************
+      * RISK-HISTORY-FILE ACCUMULATES ONE ROW PER CUSTOMER PER RUN,   *
+      * ACROSS RUNS, SO TREND ANALYSIS CAN SEE HOW A CUSTOMER'S SCORE *
+      * MOVES OVER TIME. RISK-OUTPUT REMAINS A SINGLE-RUN SNAPSHOT.   *
+      *****************************************************************
+           SELECT RISK-HISTORY-FILE ASSIGN TO "RISKHIST.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUST-TRANS-FILE.
@@ -45,7 +54,7 @@
                88  APPROVED        VALUE "AP".
                88  DECLINED        VALUE "DC".
                88  PENDING         VALUE "PN".
-               88  REVERSED        VALUE "RV".
+               88  TRANS-REVERSED  VALUE "RV".
            05  CT-PRIOR-DECLINES   PIC 9(3).
            05  CT-VELOCITY-FLAG    PIC X(1).
                88  HIGH-VELOCITY   VALUE "H".
@@ -64,13 +73,32 @@
            05  RR-AVG-AMOUNT       PIC S9(7)V99 COMP-3.
            05  RR-FLAGS            PIC X(10).
            05  RR-RECOMMEND-ACTION PIC X(30).
-       
+      *****************************************************************
+      * AUDIT TRAIL: WHICH RISK-PARAMS PARAMETER SET PRODUCED THIS    *
+      * SCORE, SO A LATER REVIEW CAN TELL WHETHER A SCORE CHANGED     *
+      * BECAUSE THE CUSTOMER'S BEHAVIOR CHANGED OR THE PARAMETERS DID.*
+      *****************************************************************
+           05  RR-PARAM-SET-ID     PIC X(10).
+           05  RR-PARAM-EFF-DATE   PIC 9(8).
+
        FD  RISK-PARAMS.
        01  RISK-PARAM-RECORD.
            05  RP-PARAM-TYPE       PIC X(20).
            05  RP-THRESHOLD        PIC S9(7)V99 COMP-3.
            05  RP-WEIGHT           PIC 9V999.
-       
+           05  RP-TEXT-VALUE       PIC X(10).
+
+       FD  RISK-HISTORY-FILE.
+       01  RISK-HISTORY-RECORD.
+           05  RH-CUST-ID          PIC X(10).
+           05  RH-RUN-DATE         PIC 9(8).
+           05  RH-RISK-SCORE       PIC 9(3).
+           05  RH-RISK-CATEGORY    PIC X(10).
+           05  RH-PARAM-SET-ID     PIC X(10).
+
+       FD  CONTROL-TOTAL-FILE.
+           COPY "ctltotal.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS          PIC XX.
            88  FILE-OK             VALUE "00".
@@ -81,14 +109,47 @@
            05  WS-CUST-PROCESSED   PIC 9(6) VALUE ZERO.
            05  WS-TRANS-COUNT      PIC 9(8) VALUE ZERO.
            05  WS-HIGH-RISK-COUNT  PIC 9(6) VALUE ZERO.
-       
+           05  WS-GRAND-TOTAL-AMT  PIC S9(13)V99 COMP-3 VALUE ZERO.
+
        01  WS-CURRENT-CUSTOMER.
            05  WS-CURR-CUST-ID     PIC X(10).
            05  WS-CURR-TRANS-CNT   PIC 9(6) VALUE ZERO.
            05  WS-CURR-DECLINE-CNT PIC 9(4) VALUE ZERO.
            05  WS-CURR-TOTAL-AMT   PIC S9(11)V99 COMP-3.
            05  WS-CURR-AVG-AMT     PIC S9(9)V99 COMP-3.
-       
+
+      *****************************************************************
+      * CHANNEL-HOPPING FRAUD PATTERN: THE LAST TRANSACTION SEEN FOR  *
+      * THE CURRENT CUSTOMER, SO ACCUMULATE-TRANSACTION-DATA CAN SPOT *
+      * A SAME-DAY SWITCH ACROSS BOTH CHANNEL AND REGION.             *
+      *****************************************************************
+       01  WS-PREV-TRANSACTION.
+           05  WS-PREV-CHANNEL     PIC X(3).
+           05  WS-PREV-REGION      PIC X(2).
+           05  WS-PREV-TRANS-DATE  PIC 9(8).
+           05  WS-PREV-TRANS-TIME  PIC 9(6).
+           05  WS-PREV-VALID       PIC X VALUE 'N'.
+
+      *****************************************************************
+      * WORK FIELDS FOR COMPUTE-PATTERN-ELAPSED-MINUTES, WHICH TURNS  *
+      * CT-TRANS-TIME/WS-PREV-TRANS-TIME (HHMMSS) PLUS THEIR DATES    *
+      * INTO A MINUTES-APART FIGURE SO THE CHANNEL-HOPPING CHECK CAN  *
+      * TELL "RAPID SUCCESSION" FROM "SAME CALENDAR DAY".             *
+      *****************************************************************
+       01  WS-ELAPSED-CALC.
+           05  WS-CURR-DAYNUM      PIC S9(9).
+           05  WS-PREV-DAYNUM      PIC S9(9).
+           05  WS-CURR-HH          PIC 9(2).
+           05  WS-CURR-MM          PIC 9(2).
+           05  WS-CURR-SS          PIC 9(2).
+           05  WS-PREV-HH          PIC 9(2).
+           05  WS-PREV-MM          PIC 9(2).
+           05  WS-PREV-SS          PIC 9(2).
+           05  WS-CURR-SOD         PIC 9(5).
+           05  WS-PREV-SOD         PIC 9(5).
+           05  WS-ELAPSED-SECS     PIC S9(9).
+           05  WS-ELAPSED-MINUTES  PIC S9(7).
+
        01  WS-RISK-CALCULATION.
            05  WS-BASE-SCORE       PIC 9(3) VALUE ZERO.
            05  WS-VELOCITY-SCORE   PIC 9(3) VALUE ZERO.
@@ -96,6 +157,7 @@
            05  WS-GEO-SCORE        PIC 9(3) VALUE ZERO.
            05  WS-AMOUNT-SCORE     PIC 9(3) VALUE ZERO.
            05  WS-CHANNEL-SCORE    PIC 9(3) VALUE ZERO.
+           05  WS-PATTERN-SCORE    PIC 9(3) VALUE ZERO.
            05  WS-FINAL-SCORE      PIC 9(3) VALUE ZERO.
        
        01  WS-RISK-THRESHOLDS.
@@ -104,7 +166,54 @@
            05  WS-DECLINE-LIMIT    PIC 9V999 VALUE 0.150.
            05  WS-VELOCITY-LIMIT   PIC 9(4) VALUE 0050.
            05  WS-LARGE-TRANS-AMT  PIC S9(7)V99 COMP-3 VALUE 50000.00.
-       
+           05  WS-PATTERN-MAX-MINUTES PIC 9(4) VALUE 0060.
+
+      *****************************************************************
+      * CONFIGURABLE RISK WEIGHTS. EACH SCORE COMPONENT'S POINT VALUE *
+      * (SEE CALCULATE-*-RISK BELOW) IS MULTIPLIED BY ITS WEIGHT, SO  *
+      * RISKPRM.DAT CAN TURN A COMPONENT UP OR DOWN (OR OFF, AT 0)    *
+      * WITHOUT A CODE CHANGE. DEFAULT 1.000 REPRODUCES THE ORIGINAL  *
+      * HARDCODED POINT VALUES EXACTLY.                               *
+      *****************************************************************
+       01  WS-RISK-WEIGHTS.
+           05  WS-VELOCITY-WEIGHT  PIC 9V999 VALUE 1.000.
+           05  WS-DECLINE-WEIGHT   PIC 9V999 VALUE 1.000.
+           05  WS-GEO-WEIGHT       PIC 9V999 VALUE 1.000.
+           05  WS-AMOUNT-WEIGHT    PIC 9V999 VALUE 1.000.
+           05  WS-CHANNEL-WEIGHT   PIC 9V999 VALUE 1.000.
+           05  WS-PATTERN-WEIGHT   PIC 9V999 VALUE 1.000.
+
+      *****************************************************************
+      * AUDIT TRAIL FOR WHICH RISKPRM.DAT PARAMETER SET IS IN EFFECT. *
+      * "DEFAULT"/ZERO MEANS RISKPRM.DAT DIDN'T SUPPLY ONE.           *
+      *****************************************************************
+       01  WS-PARAM-SET-AUDIT.
+           05  WS-PARAM-SET-ID         PIC X(10) VALUE "DEFAULT".
+           05  WS-PARAM-EFF-DATE       PIC 9(8) VALUE ZERO.
+
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-OPERATOR-ID              PIC X(8) VALUE "CUSTRISK".
+
+      *****************************************************************
+      * BUSINESS-DATE OVERRIDE FOR RERUNS OF A PRIOR DAY'S FILE (E.G. *
+      * A LATE-ARRIVING CUST-TRANS-FILE REPROCESSED A DAY LATE). SAME *
+      * ENVIRONMENT-VARIABLE CHANNEL AS OPERATOR-ID SINCE THIS FILE   *
+      * ALREADY CONSUMES COMMAND-LINE FOR THE SINGLE-CUSTOMER FILTER. *
+      * UNSET MEANS THE SAME SYSTEM-DATE BEHAVIOR AS BEFORE.          *
+      *****************************************************************
+       01  WS-RUN-DATE-OVERRIDE        PIC X(8).
+
+      *****************************************************************
+      * ON-DEMAND SINGLE-CUSTOMER SCORING. IF A CUST-ID IS PASSED ON  *
+      * THE COMMAND LINE, ONLY THAT CUSTOMER'S RECORDS ARE READ (VIA  *
+      * A START ON THE EXISTING CT-CUST-ID ALTERNATE KEY) INSTEAD OF  *
+      * SCANNING THE WHOLE FILE. NO PARAMETER MEANS A NORMAL FULL RUN.*
+      *****************************************************************
+       01  WS-SINGLE-CUST-MODE.
+           05  WS-CUST-FILTER          PIC X(10).
+           05  WS-SINGLE-CUST-FLAG     PIC X VALUE 'N'.
+               88  SINGLE-CUST-MODE    VALUE 'Y'.
+
        01  WS-FLAGS.
            05  WS-EOF              PIC X VALUE 'N'.
            05  WS-FIRST-RECORD     PIC X VALUE 'Y'.
@@ -132,10 +241,39 @@
            STOP RUN.
        
        INIT-PROCESS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-DATE-OVERRIDE FROM ENVIRONMENT "RUN_DATE"
+           IF WS-RUN-DATE-OVERRIDE NOT = SPACES
+                   AND WS-RUN-DATE-OVERRIDE NOT = LOW-VALUES
+               MOVE WS-RUN-DATE-OVERRIDE TO WS-RUN-DATE
+           END-IF
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID"
+           IF WS-OPERATOR-ID = SPACES OR WS-OPERATOR-ID = LOW-VALUES
+               MOVE "CUSTRISK" TO WS-OPERATOR-ID
+           END-IF
+           PERFORM ESTABLISH-RUN-MODE
            OPEN INPUT CUST-TRANS-FILE
            OPEN INPUT RISK-PARAMS
            OPEN OUTPUT RISK-OUTPUT
+           OPEN EXTEND RISK-HISTORY-FILE
+           IF SINGLE-CUST-MODE
+               MOVE WS-CUST-FILTER TO CT-CUST-ID
+               START CUST-TRANS-FILE KEY IS = CT-CUST-ID
+                   INVALID KEY
+                       DISPLAY "NO TRANSACTIONS FOUND FOR CUSTOMER: "
+                           WS-CUST-FILTER
+                       MOVE 'Y' TO WS-EOF
+               END-START
+           END-IF
            PERFORM READ-NEXT-TRANSACTION.
+
+       ESTABLISH-RUN-MODE.
+           ACCEPT WS-CUST-FILTER FROM COMMAND-LINE
+           IF WS-CUST-FILTER NOT = SPACES
+                   AND WS-CUST-FILTER NOT = LOW-VALUES
+               MOVE 'Y' TO WS-SINGLE-CUST-FLAG
+               DISPLAY "SINGLE-CUSTOMER SCORING MODE: " WS-CUST-FILTER
+           END-IF.
        
        LOAD-RISK-PARAMETERS.
            READ RISK-PARAMS
@@ -162,6 +300,22 @@
                    MOVE RP-THRESHOLD TO WS-VELOCITY-LIMIT
                WHEN "LARGE_TRANS_AMOUNT"
                    MOVE RP-THRESHOLD TO WS-LARGE-TRANS-AMT
+               WHEN "VELOCITY_RISK_WEIGHT"
+                   MOVE RP-WEIGHT TO WS-VELOCITY-WEIGHT
+               WHEN "DECLINE_RISK_WEIGHT"
+                   MOVE RP-WEIGHT TO WS-DECLINE-WEIGHT
+               WHEN "GEO_RISK_WEIGHT"
+                   MOVE RP-WEIGHT TO WS-GEO-WEIGHT
+               WHEN "AMOUNT_RISK_WEIGHT"
+                   MOVE RP-WEIGHT TO WS-AMOUNT-WEIGHT
+               WHEN "CHANNEL_RISK_WEIGHT"
+                   MOVE RP-WEIGHT TO WS-CHANNEL-WEIGHT
+               WHEN "PATTERN_RISK_WEIGHT"
+                   MOVE RP-WEIGHT TO WS-PATTERN-WEIGHT
+               WHEN "PARAM_SET_ID"
+                   MOVE RP-TEXT-VALUE TO WS-PARAM-SET-ID
+               WHEN "PARAM_EFFECTIVE_DATE"
+                   MOVE RP-TEXT-VALUE TO WS-PARAM-EFF-DATE
            END-EVALUATE
            READ RISK-PARAMS
                AT END CONTINUE
@@ -189,12 +343,14 @@
            MOVE ZERO TO WS-CURR-DECLINE-CNT
            MOVE ZERO TO WS-CURR-TOTAL-AMT
            MOVE ZERO TO WS-CURR-AVG-AMT
-           MOVE SPACES TO WS-ANOMALY-FLAGS.
+           MOVE SPACES TO WS-ANOMALY-FLAGS
+           MOVE 'N' TO WS-PREV-VALID.
        
        ACCUMULATE-TRANSACTION-DATA.
            ADD 1 TO WS-CURR-TRANS-CNT
            ADD 1 TO WS-TRANS-COUNT
            ADD CT-AMOUNT TO WS-CURR-TOTAL-AMT
+           ADD CT-AMOUNT TO WS-GRAND-TOTAL-AMT
            
            IF DECLINED
                ADD 1 TO WS-CURR-DECLINE-CNT
@@ -214,7 +370,58 @@
            
            IF CT-PRIOR-DECLINES > 5
                MOVE 'D' TO WS-FLAG-DECLINE
-           END-IF.
+           END-IF
+
+           IF WS-PREV-VALID = 'Y'
+                   AND ONLINE-CHANNEL
+                   AND CT-CHANNEL = WS-PREV-CHANNEL
+                   AND CT-REGION NOT = WS-PREV-REGION
+               PERFORM COMPUTE-PATTERN-ELAPSED-MINUTES
+               IF WS-ELAPSED-MINUTES >= 0
+                       AND WS-ELAPSED-MINUTES <= WS-PATTERN-MAX-MINUTES
+                   MOVE 'P' TO WS-FLAG-PATTERN
+               END-IF
+           END-IF
+           MOVE CT-CHANNEL TO WS-PREV-CHANNEL
+           MOVE CT-REGION TO WS-PREV-REGION
+           MOVE CT-TRANS-DATE TO WS-PREV-TRANS-DATE
+           MOVE CT-TRANS-TIME TO WS-PREV-TRANS-TIME
+           MOVE 'Y' TO WS-PREV-VALID.
+
+      *****************************************************************
+      * CONVERTS CT-TRANS-TIME/WS-PREV-TRANS-TIME (HHMMSS) PLUS THEIR *
+      * BUSINESS DATES INTO WS-ELAPSED-MINUTES SO A SAME-CHANNEL,     *
+      * DIFFERENT-REGION PAIR ONLY FLAGS AS 'RAPID SUCCESSION' WHEN   *
+      * IT'S ACTUALLY WITHIN WS-PATTERN-MAX-MINUTES OF EACH OTHER --  *
+      * NOT MERELY ON THE SAME CALENDAR DAY.                          *
+      *****************************************************************
+       COMPUTE-PATTERN-ELAPSED-MINUTES.
+           COMPUTE WS-CURR-HH = CT-TRANS-TIME / 10000
+           COMPUTE WS-CURR-MM =
+               (CT-TRANS-TIME - WS-CURR-HH * 10000) / 100
+           COMPUTE WS-CURR-SS =
+               CT-TRANS-TIME - WS-CURR-HH * 10000 - WS-CURR-MM * 100
+           COMPUTE WS-CURR-SOD =
+               WS-CURR-HH * 3600 + WS-CURR-MM * 60 + WS-CURR-SS
+
+           COMPUTE WS-PREV-HH = WS-PREV-TRANS-TIME / 10000
+           COMPUTE WS-PREV-MM =
+               (WS-PREV-TRANS-TIME - WS-PREV-HH * 10000) / 100
+           COMPUTE WS-PREV-SS =
+               WS-PREV-TRANS-TIME - WS-PREV-HH * 10000
+               - WS-PREV-MM * 100
+           COMPUTE WS-PREV-SOD =
+               WS-PREV-HH * 3600 + WS-PREV-MM * 60 + WS-PREV-SS
+
+           COMPUTE WS-CURR-DAYNUM =
+               FUNCTION INTEGER-OF-DATE(CT-TRANS-DATE)
+           COMPUTE WS-PREV-DAYNUM =
+               FUNCTION INTEGER-OF-DATE(WS-PREV-TRANS-DATE)
+
+           COMPUTE WS-ELAPSED-SECS =
+               (WS-CURR-DAYNUM - WS-PREV-DAYNUM) * 86400
+               + WS-CURR-SOD - WS-PREV-SOD
+           COMPUTE WS-ELAPSED-MINUTES = WS-ELAPSED-SECS / 60.
        
        CALCULATE-CUSTOMER-RISK.
            PERFORM CALCULATE-BASE-RISK
@@ -223,6 +430,7 @@
            PERFORM CALCULATE-GEO-RISK
            PERFORM CALCULATE-AMOUNT-RISK
            PERFORM CALCULATE-CHANNEL-RISK
+           PERFORM CALCULATE-PATTERN-RISK
            PERFORM COMPUTE-FINAL-SCORE
            PERFORM DETERMINE-RISK-CATEGORY.
        
@@ -231,65 +439,86 @@
        
        CALCULATE-VELOCITY-RISK.
            IF WS-FLAG-VELOCITY = 'V'
-               COMPUTE WS-VELOCITY-SCORE = 150
+               COMPUTE WS-VELOCITY-SCORE ROUNDED =
+                   150 * WS-VELOCITY-WEIGHT
            ELSE IF WS-CURR-TRANS-CNT > WS-VELOCITY-LIMIT
-               COMPUTE WS-VELOCITY-SCORE = 100
+               COMPUTE WS-VELOCITY-SCORE ROUNDED =
+                   100 * WS-VELOCITY-WEIGHT
            ELSE
                MOVE ZERO TO WS-VELOCITY-SCORE
            END-IF.
-       
+
        CALCULATE-DECLINE-RISK.
            IF WS-CURR-TRANS-CNT > ZERO
-               COMPUTE WS-DECLINE-RATE ROUNDED = 
+               COMPUTE WS-DECLINE-RATE ROUNDED =
                    WS-CURR-DECLINE-CNT / WS-CURR-TRANS-CNT
                IF WS-DECLINE-RATE > WS-DECLINE-LIMIT
-                   COMPUTE WS-DECLINE-SCORE = 200
+                   COMPUTE WS-DECLINE-SCORE ROUNDED =
+                       200 * WS-DECLINE-WEIGHT
                ELSE IF WS-DECLINE-RATE > (WS-DECLINE-LIMIT * 0.5)
-                   COMPUTE WS-DECLINE-SCORE = 100
+                   COMPUTE WS-DECLINE-SCORE ROUNDED =
+                       100 * WS-DECLINE-WEIGHT
                ELSE
                    MOVE ZERO TO WS-DECLINE-SCORE
                END-IF
            ELSE
                MOVE ZERO TO WS-DECLINE-SCORE
            END-IF.
-       
+
        CALCULATE-GEO-RISK.
            IF WS-FLAG-GEO = 'G'
-               MOVE 175 TO WS-GEO-SCORE
+               COMPUTE WS-GEO-SCORE ROUNDED = 175 * WS-GEO-WEIGHT
            ELSE
                MOVE ZERO TO WS-GEO-SCORE
            END-IF.
-       
+
        CALCULATE-AMOUNT-RISK.
            IF WS-CURR-TRANS-CNT > ZERO
-               COMPUTE WS-CURR-AVG-AMT ROUNDED = 
+               COMPUTE WS-CURR-AVG-AMT ROUNDED =
                    WS-CURR-TOTAL-AMT / WS-CURR-TRANS-CNT
                IF WS-CURR-AVG-AMT > WS-LARGE-TRANS-AMT
-                   MOVE 125 TO WS-AMOUNT-SCORE
+                   COMPUTE WS-AMOUNT-SCORE ROUNDED =
+                       125 * WS-AMOUNT-WEIGHT
                ELSE IF WS-FLAG-AMOUNT = 'A'
-                   MOVE 75 TO WS-AMOUNT-SCORE
+                   COMPUTE WS-AMOUNT-SCORE ROUNDED =
+                       75 * WS-AMOUNT-WEIGHT
                ELSE
                    MOVE ZERO TO WS-AMOUNT-SCORE
                END-IF
            ELSE
                MOVE ZERO TO WS-AMOUNT-SCORE
            END-IF.
-       
+
        CALCULATE-CHANNEL-RISK.
            IF ONLINE-CHANNEL OR MOBILE-CHANNEL
-               MOVE 50 TO WS-CHANNEL-SCORE
+               COMPUTE WS-CHANNEL-SCORE ROUNDED = 50 * WS-CHANNEL-WEIGHT
            ELSE
                MOVE ZERO TO WS-CHANNEL-SCORE
            END-IF.
+
+      *****************************************************************
+      * CHANNEL-HOPPING: THE CUSTOMER USED A DIFFERENT CHANNEL AND A  *
+      * DIFFERENT REGION ON THE SAME DAY THAN THEIR PRIOR TRANSACTION *
+      * (SET IN ACCUMULATE-TRANSACTION-DATA) - A COMMON ACCOUNT-      *
+      * TAKEOVER SIGNATURE.                                           *
+      *****************************************************************
+       CALCULATE-PATTERN-RISK.
+           IF WS-FLAG-PATTERN = 'P'
+               COMPUTE WS-PATTERN-SCORE ROUNDED =
+                   150 * WS-PATTERN-WEIGHT
+           ELSE
+               MOVE ZERO TO WS-PATTERN-SCORE
+           END-IF.
        
        COMPUTE-FINAL-SCORE.
-           COMPUTE WS-FINAL-SCORE = 
-               WS-BASE-SCORE + 
-               WS-VELOCITY-SCORE + 
-               WS-DECLINE-SCORE + 
-               WS-GEO-SCORE + 
-               WS-AMOUNT-SCORE + 
-               WS-CHANNEL-SCORE
+           COMPUTE WS-FINAL-SCORE =
+               WS-BASE-SCORE +
+               WS-VELOCITY-SCORE +
+               WS-DECLINE-SCORE +
+               WS-GEO-SCORE +
+               WS-AMOUNT-SCORE +
+               WS-CHANNEL-SCORE +
+               WS-PATTERN-SCORE
            
            IF WS-FINAL-SCORE > 999
                MOVE 999 TO WS-FINAL-SCORE
@@ -302,7 +531,9 @@
            MOVE WS-DECLINE-RATE TO RR-DECLINE-RATE
            MOVE WS-CURR-AVG-AMT TO RR-AVG-AMOUNT
            MOVE WS-ANOMALY-FLAGS TO RR-FLAGS
-           
+           MOVE WS-PARAM-SET-ID TO RR-PARAM-SET-ID
+           MOVE WS-PARAM-EFF-DATE TO RR-PARAM-EFF-DATE
+
            IF WS-FINAL-SCORE >= WS-HIGH-RISK-MIN
                MOVE "HIGH-RISK" TO RR-RISK-CATEGORY
                MOVE "ENHANCED DUE DILIGENCE" TO RR-RECOMMEND-ACTION
@@ -317,15 +548,30 @@
        
        WRITE-RISK-RECORD.
            WRITE RISK-RECORD
+           PERFORM WRITE-HISTORY-RECORD
            ADD 1 TO WS-CUST-PROCESSED.
+
+       WRITE-HISTORY-RECORD.
+           MOVE RR-CUST-ID TO RH-CUST-ID
+           MOVE WS-RUN-DATE TO RH-RUN-DATE
+           MOVE RR-RISK-SCORE TO RH-RISK-SCORE
+           MOVE RR-RISK-CATEGORY TO RH-RISK-CATEGORY
+           MOVE RR-PARAM-SET-ID TO RH-PARAM-SET-ID
+           WRITE RISK-HISTORY-RECORD.
        
        READ-NEXT-TRANSACTION.
-           READ CUST-TRANS-FILE NEXT RECORD
-               AT END MOVE 'Y' TO WS-EOF
-           END-READ
-           IF FILE-ERROR
-               DISPLAY "FILE ERROR: " WS-FILE-STATUS
-               MOVE 'Y' TO WS-EOF
+           IF WS-EOF NOT = 'Y'
+               READ CUST-TRANS-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+               IF FILE-ERROR
+                   DISPLAY "FILE ERROR: " WS-FILE-STATUS
+                   MOVE 'Y' TO WS-EOF
+               END-IF
+               IF WS-EOF NOT = 'Y' AND SINGLE-CUST-MODE
+                   AND CT-CUST-ID NOT = WS-CUST-FILTER
+                   MOVE 'Y' TO WS-EOF
+               END-IF
            END-IF.
        
        CLOSE-PROCESS.
@@ -341,6 +587,21 @@
            DISPLAY "TRANSACTIONS ANALYZED: " WS-TRANS-COUNT
            DISPLAY "HIGH RISK CUSTOMERS: " WS-HIGH-RISK-COUNT
            DISPLAY "======================================"
-           
+
+           PERFORM WRITE-CONTROL-TOTAL
+
            CLOSE CUST-TRANS-FILE
-           CLOSE RISK-OUTPUT.
+           CLOSE RISK-OUTPUT
+           CLOSE RISK-HISTORY-FILE.
+
+       WRITE-CONTROL-TOTAL.
+           OPEN EXTEND CONTROL-TOTAL-FILE
+           MOVE "CUSTOMER-RISK" TO CTL-PROGRAM-ID
+           MOVE WS-RUN-DATE TO CTL-BUSINESS-DATE
+           MOVE FUNCTION CURRENT-DATE TO CTL-RUN-TIMESTAMP
+           MOVE WS-TRANS-COUNT TO CTL-RECORD-COUNT
+           MOVE WS-GRAND-TOTAL-AMT TO CTL-DOLLAR-TOTAL
+           MOVE ZERO TO CTL-ERROR-COUNT
+           MOVE WS-OPERATOR-ID TO CTL-OPERATOR-ID
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE CONTROL-TOTAL-FILE.
