@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANS-TYPE-RPT.
+       AUTHOR. LEGACY-SYSTEM.
+       DATE-WRITTEN. 2026-08-08.
+      ******************************************************************
+      * PURPOSE: TRANSACTION SUMMARY REPORT BY CUST-TIER/CUST-REGION  *
+      * READS THE SHARED TRANSACTION-RECORD LAYOUT (COPYBOOK.CPY) AND *
+      * SUBTOTALS TRANS-AMOUNT/TRANS-FEE/TRANS-NET FOR EACH TIER/     *
+      * REGION COMBINATION, WITH A GRAND TOTAL AT THE END.            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN ASSIGN TO "TRANSRPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT SUMMARY-REPORT ASSIGN TO "TRANSRPT-OUT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN.
+           COPY "copybook.cpy".
+
+       FD  SUMMARY-REPORT.
+       01  REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-TRANS-STATUS     PIC XX.
+               88  FILE-OK         VALUE "00".
+               88  FILE-EOF        VALUE "10".
+               88  FILE-ERROR      VALUE "30" THRU "99".
+
+       01  WS-COUNTERS.
+           05  WS-TRANS-COUNT      PIC 9(8) VALUE ZERO.
+
+       01  WS-FLAGS.
+           05  WS-EOF              PIC X VALUE 'N'.
+
+      *****************************************************************
+      * TIER/REGION ARE BOTH SMALL FIXED ENUMERATIONS (COPYBOOK 88S)  *
+      * SO SUBTOTALS ARE ACCUMULATED IN A TIER-BY-REGION TABLE RATHER *
+      * THAN RELYING ON THE INPUT FILE BEING PRESORTED.               *
+      *****************************************************************
+       01  WS-SUMMARY-TABLE.
+           05  WS-TIER-ENTRY OCCURS 3 TIMES INDEXED BY WS-T-IDX.
+               10  WS-TIER-CODE        PIC X(1).
+               10  WS-REGION-ENTRY OCCURS 5 TIMES INDEXED BY WS-R-IDX.
+                   15  WS-REGION-CODE      PIC X(2).
+                   15  WS-SUM-COUNT        PIC 9(6) VALUE ZERO.
+                   15  WS-SUM-AMOUNT       PIC S9(9)V99 COMP-3
+                                               VALUE ZERO.
+                   15  WS-SUM-FEE          PIC S9(7)V99 COMP-3
+                                               VALUE ZERO.
+                   15  WS-SUM-NET          PIC S9(9)V99 COMP-3
+                                               VALUE ZERO.
+
+       01  WS-GRAND-TOTALS.
+           05  WS-GT-COUNT         PIC 9(8) VALUE ZERO.
+           05  WS-GT-AMOUNT        PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-GT-FEE           PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05  WS-GT-NET           PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01  WS-REPORT-HEADERS.
+           05  WS-HEADER-1.
+               10  FILLER          PIC X(45) VALUE SPACES.
+               10  FILLER          PIC X(40)
+                   VALUE "TRANSACTION SUMMARY BY TIER/REGION".
+               10  FILLER          PIC X(47) VALUE SPACES.
+           05  WS-HEADER-2.
+               10  FILLER          PIC X(10) VALUE "DATE: ".
+               10  WS-RPT-DATE     PIC X(10).
+               10  FILLER          PIC X(112) VALUE SPACES.
+           05  WS-COLUMN-HDR.
+               10  FILLER          PIC X(6)  VALUE "TIER".
+               10  FILLER          PIC X(8)  VALUE "REGION".
+               10  FILLER          PIC X(12) VALUE "COUNT".
+               10  FILLER          PIC X(20) VALUE "AMOUNT".
+               10  FILLER          PIC X(18) VALUE "FEE".
+               10  FILLER          PIC X(20) VALUE "NET".
+               10  FILLER          PIC X(48) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-TIER          PIC X(6).
+           05  WS-DL-REGION        PIC X(8).
+           05  WS-DL-COUNT         PIC ZZZ,ZZ9   BLANK WHEN ZERO.
+           05  FILLER              PIC X(5) VALUE SPACES.
+           05  WS-DL-AMOUNT        PIC $$,$$$,$$9.99-.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-DL-FEE           PIC $$$,$$9.99-.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-DL-NET           PIC $$,$$$,$$9.99-.
+           05  FILLER              PIC X(43) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  WS-TL-LABEL         PIC X(14).
+           05  WS-TL-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(5) VALUE SPACES.
+           05  WS-TL-AMOUNT        PIC $$,$$$,$$9.99-.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-TL-FEE           PIC $$$,$$9.99-.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-TL-NET           PIC $$,$$$,$$9.99-.
+           05  FILLER              PIC X(43) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INIT-PROCESS
+           PERFORM PROCESS-TRANSACTIONS UNTIL WS-EOF = 'Y'
+           PERFORM PRINT-SUMMARY-REPORT
+           PERFORM CLOSE-PROCESS
+           STOP RUN.
+
+       INIT-PROCESS.
+           OPEN INPUT TRANS-IN
+           OPEN OUTPUT SUMMARY-REPORT
+           PERFORM INIT-SUMMARY-TABLE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RPT-DATE
+           PERFORM READ-TRANS-IN.
+
+       INIT-SUMMARY-TABLE.
+           MOVE "G" TO WS-TIER-CODE(1)
+           MOVE "S" TO WS-TIER-CODE(2)
+           MOVE "B" TO WS-TIER-CODE(3)
+           PERFORM VARYING WS-T-IDX FROM 1 BY 1 UNTIL WS-T-IDX > 3
+               MOVE "NO" TO WS-REGION-CODE(WS-T-IDX 1)
+               MOVE "SO" TO WS-REGION-CODE(WS-T-IDX 2)
+               MOVE "EA" TO WS-REGION-CODE(WS-T-IDX 3)
+               MOVE "WE" TO WS-REGION-CODE(WS-T-IDX 4)
+               MOVE "CE" TO WS-REGION-CODE(WS-T-IDX 5)
+           END-PERFORM.
+
+       READ-TRANS-IN.
+           READ TRANS-IN
+               AT END SET FILE-EOF TO TRUE
+           END-READ
+           IF FILE-EOF
+               MOVE 'Y' TO WS-EOF
+           ELSE IF FILE-ERROR
+               DISPLAY "FILE ERROR ON TRANSRPT.DAT: " WS-TRANS-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+       PROCESS-TRANSACTIONS.
+           PERFORM FIND-TIER-INDEX
+           PERFORM FIND-REGION-INDEX
+           IF WS-T-IDX > 0 AND WS-R-IDX > 0
+               ADD 1 TO WS-SUM-COUNT(WS-T-IDX WS-R-IDX)
+               ADD TRANS-AMOUNT TO WS-SUM-AMOUNT(WS-T-IDX WS-R-IDX)
+               ADD TRANS-FEE TO WS-SUM-FEE(WS-T-IDX WS-R-IDX)
+               ADD TRANS-NET TO WS-SUM-NET(WS-T-IDX WS-R-IDX)
+               ADD 1 TO WS-GT-COUNT
+               ADD TRANS-AMOUNT TO WS-GT-AMOUNT
+               ADD TRANS-FEE TO WS-GT-FEE
+               ADD TRANS-NET TO WS-GT-NET
+           END-IF
+           ADD 1 TO WS-TRANS-COUNT
+           PERFORM READ-TRANS-IN.
+
+       FIND-TIER-INDEX.
+           SET WS-T-IDX TO ZERO
+           PERFORM VARYING WS-T-IDX FROM 1 BY 1 UNTIL WS-T-IDX > 3
+               IF WS-TIER-CODE(WS-T-IDX) = CUST-TIER
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-T-IDX > 3
+               SET WS-T-IDX TO ZERO
+           END-IF.
+
+       FIND-REGION-INDEX.
+           SET WS-R-IDX TO ZERO
+           IF WS-T-IDX > ZERO
+               PERFORM VARYING WS-R-IDX FROM 1 BY 1 UNTIL WS-R-IDX > 5
+                   IF WS-REGION-CODE(WS-T-IDX WS-R-IDX) = CUST-REGION
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-R-IDX > 5
+                   SET WS-R-IDX TO ZERO
+               END-IF
+           END-IF.
+
+       PRINT-SUMMARY-REPORT.
+           WRITE REPORT-LINE FROM WS-HEADER-1 AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM WS-HEADER-2 AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM SPACES AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM WS-COLUMN-HDR AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM SPACES AFTER ADVANCING 1 LINE
+           PERFORM VARYING WS-T-IDX FROM 1 BY 1 UNTIL WS-T-IDX > 3
+               PERFORM VARYING WS-R-IDX FROM 1 BY 1 UNTIL WS-R-IDX > 5
+                   PERFORM PRINT-DETAIL-LINE
+               END-PERFORM
+           END-PERFORM
+           PERFORM PRINT-GRAND-TOTAL.
+
+       PRINT-DETAIL-LINE.
+           MOVE WS-TIER-CODE(WS-T-IDX) TO WS-DL-TIER
+           MOVE WS-REGION-CODE(WS-T-IDX WS-R-IDX) TO WS-DL-REGION
+           MOVE WS-SUM-COUNT(WS-T-IDX WS-R-IDX) TO WS-DL-COUNT
+           MOVE WS-SUM-AMOUNT(WS-T-IDX WS-R-IDX) TO WS-DL-AMOUNT
+           MOVE WS-SUM-FEE(WS-T-IDX WS-R-IDX) TO WS-DL-FEE
+           MOVE WS-SUM-NET(WS-T-IDX WS-R-IDX) TO WS-DL-NET
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       PRINT-GRAND-TOTAL.
+           WRITE REPORT-LINE FROM SPACES AFTER ADVANCING 2 LINES
+           MOVE "GRAND TOTAL:" TO WS-TL-LABEL
+           MOVE WS-GT-COUNT TO WS-TL-COUNT
+           MOVE WS-GT-AMOUNT TO WS-TL-AMOUNT
+           MOVE WS-GT-FEE TO WS-TL-FEE
+           MOVE WS-GT-NET TO WS-TL-NET
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       CLOSE-PROCESS.
+           DISPLAY "======================================"
+           DISPLAY "TRANSACTION TYPE REPORT COMPLETE"
+           DISPLAY "======================================"
+           DISPLAY "TRANSACTIONS READ: " WS-TRANS-COUNT
+           DISPLAY "======================================"
+           CLOSE TRANS-IN
+           CLOSE SUMMARY-REPORT.
