@@ -31,7 +31,20 @@
                ORGANIZATION IS SEQUENTIAL.
            SELECT UPDATE-REPORT ASSIGN TO "UPDRPT.DAT"
                ORGANIZATION IS SEQUENTIAL.
-       
+           SELECT REJECT-REPORT ASSIGN TO "REJRPT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REORDER-REPORT ASSIGN TO "REORDRPT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT WRITEOFF-REPORT ASSIGN TO "WORPT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SALES-HISTORY-FILE ASSIGN TO "SALESHST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SH-SALE-ID
+               FILE STATUS IS WS-SH-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INVENTORY-MASTER.
@@ -85,7 +98,9 @@
                88  ADJ-THEFT           VALUE "TH".
                88  ADJ-RECOUNT         VALUE "RC".
                88  ADJ-TRANSFER        VALUE "TR".
+               88  ADJ-WRITEOFF        VALUE "WO".
            05  ADJ-APPROVED-BY         PIC X(8).
+           05  ADJ-DEST-LOCATION       PIC X(4).
        
        FD  ERROR-LOG.
        01  ERROR-RECORD.
@@ -96,7 +111,37 @@
        
        FD  UPDATE-REPORT.
        01  REPORT-LINE                 PIC X(132).
-       
+
+       FD  REJECT-REPORT.
+       01  REJECT-RECORD.
+           05  REJ-TIMESTAMP           PIC X(26).
+           05  REJ-TRANS-TYPE          PIC X(10).
+           05  REJ-TRANS-ID            PIC X(10).
+           05  REJ-REASON              PIC X(100).
+
+       FD  REORDER-REPORT.
+       01  REORDER-LINE                PIC X(132).
+
+      *****************************************************************
+      * DISPOSAL/WRITE-OFF OF DISCONTINUED STOCK, KEPT SEPARATE FROM  *
+      * UPDRPT.DAT SO IT ISN'T LUMPED IN WITH ORDINARY RECOUNTS.      *
+      *****************************************************************
+       FD  WRITEOFF-REPORT.
+       01  WRITEOFF-LINE               PIC X(132).
+
+      *****************************************************************
+      * ONE ROW PER SALE POSTED THIS RUN, USED TO VALIDATE RETURNS    *
+      * AGAINST THE ORIGINAL SALE'S QUANTITY (SEE RET-ORIG-SALE-ID).  *
+      *****************************************************************
+       FD  SALES-HISTORY-FILE.
+       01  SALES-HISTORY-RECORD.
+           05  SH-SALE-ID              PIC X(10).
+           05  SH-ORIG-QTY             PIC S9(5) COMP-3.
+           05  SH-RETURNED-QTY         PIC S9(5) COMP-3.
+
+       FD  CONTROL-TOTAL-FILE.
+           COPY "ctltotal.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUSES.
            05  WS-INV-STATUS           PIC XX.
@@ -105,12 +150,19 @@
            05  WS-SALES-STATUS         PIC XX.
                88  SALES-OK            VALUE "00".
                88  SALES-EOF           VALUE "10".
+               88  SALES-ERROR         VALUE "30" THRU "99".
            05  WS-RET-STATUS           PIC XX.
                88  RET-OK              VALUE "00".
                88  RET-EOF             VALUE "10".
+               88  RET-ERROR           VALUE "30" THRU "99".
            05  WS-ADJ-STATUS           PIC XX.
                88  ADJ-OK              VALUE "00".
                88  ADJ-EOF             VALUE "10".
+               88  ADJ-ERROR           VALUE "30" THRU "99".
+           05  WS-SH-STATUS            PIC XX.
+               88  SH-OK               VALUE "00".
+               88  SH-NOT-FOUND        VALUE "23".
+               88  SH-FILE-NOT-EXIST   VALUE "35".
        
        01  WS-COUNTERS.
            05  WS-SALES-PROCESSED      PIC 9(6) VALUE ZERO.
@@ -118,158 +170,606 @@
            05  WS-ADJ-PROCESSED        PIC 9(6) VALUE ZERO.
            05  WS-ERRORS-LOGGED        PIC 9(6) VALUE ZERO.
            05  WS-INV-UPDATED          PIC 9(6) VALUE ZERO.
-       
+           05  WS-REJECTS-LOGGED       PIC 9(6) VALUE ZERO.
+           05  WS-REORDERS-FLAGGED     PIC 9(6) VALUE ZERO.
+           05  WS-WRITEOFFS-LOGGED     PIC 9(6) VALUE ZERO.
+
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-RUN-TIMESTAMP            PIC X(26).
+       01  WS-OPERATOR-ID              PIC X(8) VALUE "INVUPDT".
+
+      *****************************************************************
+      * BUSINESS-DATE OVERRIDE FOR RERUNS OF A PRIOR DAY'S TRANSACTION*
+      * FILES. UNSET MEANS THE SAME SYSTEM-DATE BEHAVIOR AS BEFORE.   *
+      *****************************************************************
+       01  WS-RUN-DATE-OVERRIDE        PIC X(8).
+
+       01  WS-REORDER-LINE.
+           05  WS-RL-LOCATION          PIC X(4).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RL-SKU               PIC X(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RL-DESCRIPTION       PIC X(50).
+           05  WS-RL-QTY-AVAILABLE     PIC ZZZ,ZZ9-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RL-REORDER-POINT     PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RL-REORDER-QTY       PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(36) VALUE SPACES.
+
+       01  WS-WRITEOFF-LINE.
+           05  WS-WO-LOCATION          PIC X(4).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-WO-SKU               PIC X(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-WO-TRANS-ID          PIC X(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-WO-QTY-WRITTEN-OFF   PIC ZZZ,ZZ9-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-WO-APPROVED-BY       PIC X(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-WO-TIMESTAMP         PIC X(26).
+           05  FILLER                  PIC X(56) VALUE SPACES.
+
        01  WS-CALCULATIONS.
            05  WS-NEW-QTY-ONHAND       PIC S9(7) COMP-3.
            05  WS-NEW-QTY-AVAIL        PIC S9(7) COMP-3.
-       
+
        01  WS-FLAGS.
            05  WS-SALES-EOF-FLAG       PIC X VALUE 'N'.
            05  WS-RET-EOF-FLAG         PIC X VALUE 'N'.
            05  WS-ADJ-EOF-FLAG         PIC X VALUE 'N'.
-       
+           05  WS-INV-SCAN-EOF-FLAG    PIC X VALUE 'N'.
+
+      *****************************************************************
+      * PRE-POST VALIDATION. EACH TRANSACTION FILE IS READ ONCE HERE  *
+      * TO REJECT SANITY-CHECK FAILURES TO REJRPT.DAT, THEN CLOSED    *
+      * AND RE-OPENED SO THE NORMAL POSTING PASS STARTS FROM THE TOP. *
+      *****************************************************************
+       01  WS-REJECT-REASON            PIC X(100).
+       01  WS-RETURN-OK-FLAG           PIC X VALUE 'Y'.
+       01  WS-DEST-FOUND-FLAG          PIC X VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM INIT-PROCESS
+           PERFORM VALIDATE-ALL-TRANSACTIONS
            PERFORM PROCESS-SALES-TRANSACTIONS
            PERFORM PROCESS-RETURN-TRANSACTIONS
            PERFORM PROCESS-ADJUSTMENT-TRANSACTIONS
+           PERFORM GENERATE-REORDER-REPORT
            PERFORM CLOSE-PROCESS
            STOP RUN.
        
        INIT-PROCESS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-DATE-OVERRIDE FROM ENVIRONMENT "RUN_DATE"
+           IF WS-RUN-DATE-OVERRIDE NOT = SPACES
+                   AND WS-RUN-DATE-OVERRIDE NOT = LOW-VALUES
+               MOVE WS-RUN-DATE-OVERRIDE TO WS-RUN-DATE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID"
+           IF WS-OPERATOR-ID = SPACES OR WS-OPERATOR-ID = LOW-VALUES
+               MOVE "INVUPDT" TO WS-OPERATOR-ID
+           END-IF
            OPEN I-O INVENTORY-MASTER
            OPEN INPUT SALES-TRANS
            OPEN INPUT RETURN-TRANS
            OPEN INPUT ADJ-TRANS
            OPEN OUTPUT ERROR-LOG
            OPEN OUTPUT UPDATE-REPORT
+           OPEN OUTPUT REJECT-REPORT
+           OPEN OUTPUT REORDER-REPORT
+           OPEN OUTPUT WRITEOFF-REPORT
+           PERFORM OPEN-SALES-HISTORY-FILE
            DISPLAY "INVENTORY UPDATE PROCESS STARTED".
-       
+
+       OPEN-SALES-HISTORY-FILE.
+           OPEN I-O SALES-HISTORY-FILE
+           IF SH-FILE-NOT-EXIST
+               OPEN OUTPUT SALES-HISTORY-FILE
+               CLOSE SALES-HISTORY-FILE
+               OPEN I-O SALES-HISTORY-FILE
+           END-IF.
+
+       VALIDATE-ALL-TRANSACTIONS.
+           PERFORM VALIDATE-SALES-TRANSACTIONS
+           PERFORM VALIDATE-RETURN-TRANSACTIONS
+           PERFORM VALIDATE-ADJ-TRANSACTIONS.
+
+       VALIDATE-SALES-TRANSACTIONS.
+           READ SALES-TRANS
+               AT END MOVE 'Y' TO WS-SALES-EOF-FLAG
+           END-READ
+           PERFORM CHECK-SALES-FILE-STATUS
+
+           PERFORM UNTIL WS-SALES-EOF-FLAG = 'Y'
+               PERFORM VALIDATE-SINGLE-SALE
+               READ SALES-TRANS
+                   AT END MOVE 'Y' TO WS-SALES-EOF-FLAG
+               END-READ
+               PERFORM CHECK-SALES-FILE-STATUS
+           END-PERFORM
+           CLOSE SALES-TRANS
+           OPEN INPUT SALES-TRANS
+           MOVE 'N' TO WS-SALES-EOF-FLAG.
+
+       VALIDATE-SINGLE-SALE.
+           EVALUATE TRUE
+               WHEN SAL-QUANTITY <= 0
+                   MOVE "ZERO OR NEGATIVE QUANTITY" TO WS-REJECT-REASON
+                   PERFORM LOG-REJECT-SALE
+               WHEN SAL-SKU = SPACES
+                   MOVE "BLANK SKU" TO WS-REJECT-REASON
+                   PERFORM LOG-REJECT-SALE
+               WHEN SAL-LOCATION = SPACES
+                   MOVE "BLANK LOCATION" TO WS-REJECT-REASON
+                   PERFORM LOG-REJECT-SALE
+               WHEN OTHER
+                   MOVE SAL-LOCATION TO INV-LOCATION
+                   MOVE SAL-SKU TO INV-SKU
+                   READ INVENTORY-MASTER KEY IS INV-KEY
+                       INVALID KEY
+                           MOVE "UNKNOWN LOCATION/SKU" TO
+                               WS-REJECT-REASON
+                           PERFORM LOG-REJECT-SALE
+                   END-READ
+           END-EVALUATE.
+
+       LOG-REJECT-SALE.
+           MOVE FUNCTION CURRENT-DATE TO REJ-TIMESTAMP
+           MOVE "SALES" TO REJ-TRANS-TYPE
+           MOVE SAL-TRANS-ID TO REJ-TRANS-ID
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECTS-LOGGED.
+
+       VALIDATE-RETURN-TRANSACTIONS.
+           READ RETURN-TRANS
+               AT END MOVE 'Y' TO WS-RET-EOF-FLAG
+           END-READ
+           PERFORM CHECK-RETURN-FILE-STATUS
+
+           PERFORM UNTIL WS-RET-EOF-FLAG = 'Y'
+               PERFORM VALIDATE-SINGLE-RETURN
+               READ RETURN-TRANS
+                   AT END MOVE 'Y' TO WS-RET-EOF-FLAG
+               END-READ
+               PERFORM CHECK-RETURN-FILE-STATUS
+           END-PERFORM
+           CLOSE RETURN-TRANS
+           OPEN INPUT RETURN-TRANS
+           MOVE 'N' TO WS-RET-EOF-FLAG.
+
+       VALIDATE-SINGLE-RETURN.
+           EVALUATE TRUE
+               WHEN RET-QUANTITY <= 0
+                   MOVE "ZERO OR NEGATIVE QUANTITY" TO WS-REJECT-REASON
+                   PERFORM LOG-REJECT-RETURN
+               WHEN RET-SKU = SPACES
+                   MOVE "BLANK SKU" TO WS-REJECT-REASON
+                   PERFORM LOG-REJECT-RETURN
+               WHEN RET-LOCATION = SPACES
+                   MOVE "BLANK LOCATION" TO WS-REJECT-REASON
+                   PERFORM LOG-REJECT-RETURN
+               WHEN OTHER
+                   MOVE RET-LOCATION TO INV-LOCATION
+                   MOVE RET-SKU TO INV-SKU
+                   READ INVENTORY-MASTER KEY IS INV-KEY
+                       INVALID KEY
+                           MOVE "UNKNOWN LOCATION/SKU" TO
+                               WS-REJECT-REASON
+                           PERFORM LOG-REJECT-RETURN
+                   END-READ
+           END-EVALUATE.
+
+       LOG-REJECT-RETURN.
+           MOVE FUNCTION CURRENT-DATE TO REJ-TIMESTAMP
+           MOVE "RETURN" TO REJ-TRANS-TYPE
+           MOVE RET-TRANS-ID TO REJ-TRANS-ID
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECTS-LOGGED.
+
+       VALIDATE-ADJ-TRANSACTIONS.
+           READ ADJ-TRANS
+               AT END MOVE 'Y' TO WS-ADJ-EOF-FLAG
+           END-READ
+           PERFORM CHECK-ADJ-FILE-STATUS
+
+           PERFORM UNTIL WS-ADJ-EOF-FLAG = 'Y'
+               PERFORM VALIDATE-SINGLE-ADJUSTMENT
+               READ ADJ-TRANS
+                   AT END MOVE 'Y' TO WS-ADJ-EOF-FLAG
+               END-READ
+               PERFORM CHECK-ADJ-FILE-STATUS
+           END-PERFORM
+           CLOSE ADJ-TRANS
+           OPEN INPUT ADJ-TRANS
+           MOVE 'N' TO WS-ADJ-EOF-FLAG.
+
+       VALIDATE-SINGLE-ADJUSTMENT.
+           EVALUATE TRUE
+               WHEN ADJ-QUANTITY = 0 AND NOT ADJ-WRITEOFF
+                   MOVE "ZERO QUANTITY" TO WS-REJECT-REASON
+                   PERFORM LOG-REJECT-ADJUSTMENT
+               WHEN ADJ-SKU = SPACES
+                   MOVE "BLANK SKU" TO WS-REJECT-REASON
+                   PERFORM LOG-REJECT-ADJUSTMENT
+               WHEN ADJ-LOCATION = SPACES
+                   MOVE "BLANK LOCATION" TO WS-REJECT-REASON
+                   PERFORM LOG-REJECT-ADJUSTMENT
+               WHEN OTHER
+                   MOVE ADJ-LOCATION TO INV-LOCATION
+                   MOVE ADJ-SKU TO INV-SKU
+                   READ INVENTORY-MASTER KEY IS INV-KEY
+                       INVALID KEY
+                           MOVE "UNKNOWN LOCATION/SKU" TO
+                               WS-REJECT-REASON
+                           PERFORM LOG-REJECT-ADJUSTMENT
+                   END-READ
+           END-EVALUATE.
+
+       LOG-REJECT-ADJUSTMENT.
+           MOVE FUNCTION CURRENT-DATE TO REJ-TIMESTAMP
+           MOVE "ADJUSTMENT" TO REJ-TRANS-TYPE
+           MOVE ADJ-TRANS-ID TO REJ-TRANS-ID
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECTS-LOGGED.
+
        PROCESS-SALES-TRANSACTIONS.
            READ SALES-TRANS
                AT END MOVE 'Y' TO WS-SALES-EOF-FLAG
            END-READ
+           PERFORM CHECK-SALES-FILE-STATUS
            
            PERFORM UNTIL WS-SALES-EOF-FLAG = 'Y'
                PERFORM PROCESS-SINGLE-SALE
                READ SALES-TRANS
                    AT END MOVE 'Y' TO WS-SALES-EOF-FLAG
                END-READ
+               PERFORM CHECK-SALES-FILE-STATUS
            END-PERFORM
            CLOSE SALES-TRANS.
        
+      *****************************************************************
+      * SAME SANITY CHECKS AS VALIDATE-SINGLE-SALE. A RECORD FAILING  *
+      * THEM WAS ALREADY LOGGED TO REJRPT.DAT DURING THE PRE-POST     *
+      * VALIDATION PASS AND MUST NOT ALSO BE POSTED HERE.             *
+      *****************************************************************
        PROCESS-SINGLE-SALE.
-           MOVE SAL-LOCATION TO INV-LOCATION
-           MOVE SAL-SKU TO INV-SKU
-           
-           READ INVENTORY-MASTER KEY IS INV-KEY
-               INVALID KEY PERFORM LOG-INVENTORY-NOT-FOUND
-           END-READ
-           
-           IF INV-OK
-               IF INV-ACTIVE
-                   COMPUTE WS-NEW-QTY-ONHAND = 
-                       INV-QTY-ONHAND - SAL-QUANTITY
-                   COMPUTE WS-NEW-QTY-AVAIL = 
-                       INV-QTY-AVAILABLE - SAL-QUANTITY
-                   
-                   IF WS-NEW-QTY-ONHAND >= 0
-                       MOVE WS-NEW-QTY-ONHAND TO INV-QTY-ONHAND
-                       MOVE WS-NEW-QTY-AVAIL TO INV-QTY-AVAILABLE
-                       MOVE FUNCTION CURRENT-DATE TO INV-LAST-UPDATED
-                       REWRITE INVENTORY-RECORD
-                       ADD 1 TO WS-SALES-PROCESSED
-                       ADD 1 TO WS-INV-UPDATED
+           IF SAL-QUANTITY > 0
+                   AND SAL-SKU NOT = SPACES
+                   AND SAL-LOCATION NOT = SPACES
+               MOVE SAL-LOCATION TO INV-LOCATION
+               MOVE SAL-SKU TO INV-SKU
+
+               READ INVENTORY-MASTER KEY IS INV-KEY
+                   INVALID KEY CONTINUE
+               END-READ
+
+               IF INV-OK
+                   IF INV-ACTIVE
+                       COMPUTE WS-NEW-QTY-ONHAND =
+                           INV-QTY-ONHAND - SAL-QUANTITY
+                       COMPUTE WS-NEW-QTY-AVAIL =
+                           INV-QTY-AVAILABLE - SAL-QUANTITY
+
+                       IF WS-NEW-QTY-ONHAND >= 0
+                           MOVE WS-NEW-QTY-ONHAND TO INV-QTY-ONHAND
+                           MOVE WS-NEW-QTY-AVAIL TO INV-QTY-AVAILABLE
+                           MOVE FUNCTION CURRENT-DATE TO
+                               INV-LAST-UPDATED
+                           REWRITE INVENTORY-RECORD
+                           PERFORM WRITE-SALES-HISTORY-RECORD
+                           ADD 1 TO WS-SALES-PROCESSED
+                           ADD 1 TO WS-INV-UPDATED
+                       ELSE
+                           PERFORM LOG-NEGATIVE-INVENTORY-ERROR
+                       END-IF
                    ELSE
-                       PERFORM LOG-NEGATIVE-INVENTORY-ERROR
+                       PERFORM LOG-INACTIVE-PRODUCT-ERROR
                    END-IF
-               ELSE
-                   PERFORM LOG-INACTIVE-PRODUCT-ERROR
                END-IF
            END-IF.
-       
+
+       WRITE-SALES-HISTORY-RECORD.
+           MOVE SAL-TRANS-ID TO SH-SALE-ID
+           MOVE SAL-QUANTITY TO SH-ORIG-QTY
+           MOVE ZERO TO SH-RETURNED-QTY
+           WRITE SALES-HISTORY-RECORD.
+
        PROCESS-RETURN-TRANSACTIONS.
            READ RETURN-TRANS
                AT END MOVE 'Y' TO WS-RET-EOF-FLAG
            END-READ
+           PERFORM CHECK-RETURN-FILE-STATUS
            
            PERFORM UNTIL WS-RET-EOF-FLAG = 'Y'
                PERFORM PROCESS-SINGLE-RETURN
                READ RETURN-TRANS
                    AT END MOVE 'Y' TO WS-RET-EOF-FLAG
                END-READ
+               PERFORM CHECK-RETURN-FILE-STATUS
            END-PERFORM
            CLOSE RETURN-TRANS.
        
+      *****************************************************************
+      * SAME SANITY CHECKS AS VALIDATE-SINGLE-RETURN. A RECORD FAILING*
+      * THEM WAS ALREADY LOGGED TO REJRPT.DAT DURING THE PRE-POST     *
+      * VALIDATION PASS AND MUST NOT ALSO BE POSTED HERE.             *
+      *****************************************************************
        PROCESS-SINGLE-RETURN.
-           MOVE RET-LOCATION TO INV-LOCATION
-           MOVE RET-SKU TO INV-SKU
-           
-           READ INVENTORY-MASTER KEY IS INV-KEY
-               INVALID KEY PERFORM LOG-INVENTORY-NOT-FOUND
+           IF RET-QUANTITY > 0
+                   AND RET-SKU NOT = SPACES
+                   AND RET-LOCATION NOT = SPACES
+               PERFORM VALIDATE-RETURN-AGAINST-SALE
+
+               IF WS-RETURN-OK-FLAG = 'Y'
+                   MOVE RET-LOCATION TO INV-LOCATION
+                   MOVE RET-SKU TO INV-SKU
+
+                   READ INVENTORY-MASTER KEY IS INV-KEY
+                       INVALID KEY CONTINUE
+                   END-READ
+
+                   IF INV-OK
+                       COMPUTE WS-NEW-QTY-ONHAND =
+                           INV-QTY-ONHAND + RET-QUANTITY
+                       COMPUTE WS-NEW-QTY-AVAIL =
+                           INV-QTY-AVAILABLE + RET-QUANTITY
+
+                       MOVE WS-NEW-QTY-ONHAND TO INV-QTY-ONHAND
+                       MOVE WS-NEW-QTY-AVAIL TO INV-QTY-AVAILABLE
+                       MOVE FUNCTION CURRENT-DATE TO INV-LAST-UPDATED
+                       REWRITE INVENTORY-RECORD
+                       ADD RET-QUANTITY TO SH-RETURNED-QTY
+                       REWRITE SALES-HISTORY-RECORD
+                       ADD 1 TO WS-RETURNS-PROCESSED
+                       ADD 1 TO WS-INV-UPDATED
+                   END-IF
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * CROSS-CHECK THE RETURN AGAINST THE ORIGINAL SALE (BUILT INTO  *
+      * SALES-HISTORY-FILE DURING PROCESS-SALES-TRANSACTIONS) SO A    *
+      * RETURN CAN'T EXCEED WHAT WAS ACTUALLY SOLD OR BE POSTED TWICE.*
+      *****************************************************************
+       VALIDATE-RETURN-AGAINST-SALE.
+           MOVE 'Y' TO WS-RETURN-OK-FLAG
+           MOVE RET-ORIG-SALE-ID TO SH-SALE-ID
+           READ SALES-HISTORY-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-RETURN-OK-FLAG
+                   MOVE "ORIGINAL SALE NOT FOUND" TO WS-REJECT-REASON
+                   PERFORM LOG-RETURN-VALIDATION-ERROR
            END-READ
-           
-           IF INV-OK
-               COMPUTE WS-NEW-QTY-ONHAND = 
-                   INV-QTY-ONHAND + RET-QUANTITY
-               COMPUTE WS-NEW-QTY-AVAIL = 
-                   INV-QTY-AVAILABLE + RET-QUANTITY
-               
-               MOVE WS-NEW-QTY-ONHAND TO INV-QTY-ONHAND
-               MOVE WS-NEW-QTY-AVAIL TO INV-QTY-AVAILABLE
-               MOVE FUNCTION CURRENT-DATE TO INV-LAST-UPDATED
-               REWRITE INVENTORY-RECORD
-               ADD 1 TO WS-RETURNS-PROCESSED
-               ADD 1 TO WS-INV-UPDATED
+
+           IF WS-RETURN-OK-FLAG = 'Y'
+                   AND RET-QUANTITY + SH-RETURNED-QTY > SH-ORIG-QTY
+               MOVE 'N' TO WS-RETURN-OK-FLAG
+               MOVE "RETURN QTY EXCEEDS ORIGINAL SALE QTY" TO
+                   WS-REJECT-REASON
+               PERFORM LOG-RETURN-VALIDATION-ERROR
            END-IF.
+
+       LOG-RETURN-VALIDATION-ERROR.
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+           MOVE "RETURN" TO ERR-TRANS-TYPE
+           MOVE RET-TRANS-ID TO ERR-TRANS-ID
+           MOVE WS-REJECT-REASON TO ERR-MESSAGE
+           WRITE ERROR-RECORD
+           ADD 1 TO WS-ERRORS-LOGGED.
        
        PROCESS-ADJUSTMENT-TRANSACTIONS.
            READ ADJ-TRANS
                AT END MOVE 'Y' TO WS-ADJ-EOF-FLAG
            END-READ
+           PERFORM CHECK-ADJ-FILE-STATUS
            
            PERFORM UNTIL WS-ADJ-EOF-FLAG = 'Y'
                PERFORM PROCESS-SINGLE-ADJUSTMENT
                READ ADJ-TRANS
                    AT END MOVE 'Y' TO WS-ADJ-EOF-FLAG
                END-READ
+               PERFORM CHECK-ADJ-FILE-STATUS
            END-PERFORM
            CLOSE ADJ-TRANS.
        
+      *****************************************************************
+      * SAME SANITY CHECKS AS VALIDATE-SINGLE-ADJUSTMENT. A RECORD    *
+      * FAILING THEM WAS ALREADY LOGGED TO REJRPT.DAT DURING THE      *
+      * PRE-POST VALIDATION PASS AND MUST NOT ALSO BE POSTED HERE.    *
+      *****************************************************************
        PROCESS-SINGLE-ADJUSTMENT.
-           MOVE ADJ-LOCATION TO INV-LOCATION
+           IF (ADJ-QUANTITY NOT = 0 OR ADJ-WRITEOFF)
+                   AND ADJ-SKU NOT = SPACES
+                   AND ADJ-LOCATION NOT = SPACES
+               MOVE ADJ-LOCATION TO INV-LOCATION
+               MOVE ADJ-SKU TO INV-SKU
+
+               READ INVENTORY-MASTER KEY IS INV-KEY
+                   INVALID KEY CONTINUE
+               END-READ
+
+               IF INV-OK
+                   EVALUATE TRUE
+                       WHEN ADJ-TRANSFER
+                           PERFORM PROCESS-TRANSFER-ADJUSTMENT
+                       WHEN ADJ-WRITEOFF
+                           PERFORM PROCESS-WRITEOFF-ADJUSTMENT
+                       WHEN OTHER
+                           COMPUTE WS-NEW-QTY-ONHAND =
+                               INV-QTY-ONHAND + ADJ-QUANTITY
+
+                           IF WS-NEW-QTY-ONHAND >= 0
+                               MOVE WS-NEW-QTY-ONHAND TO INV-QTY-ONHAND
+                               COMPUTE INV-QTY-AVAILABLE =
+                                   INV-QTY-ONHAND - INV-QTY-ALLOCATED
+                               MOVE FUNCTION CURRENT-DATE TO
+                                   INV-LAST-UPDATED
+                               REWRITE INVENTORY-RECORD
+                               ADD 1 TO WS-ADJ-PROCESSED
+                               ADD 1 TO WS-INV-UPDATED
+                           ELSE
+                               PERFORM LOG-NEGATIVE-INVENTORY-ERROR
+                           END-IF
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * DISPOSAL/WRITE-OFF: ONLY VALID FOR AN INV-DISCONTINUED SKU.   *
+      * ZEROES BOTH ON-HAND AND AVAILABLE OUTRIGHT (UNLIKE AN ORDINARY*
+      * ADJUSTMENT, ADJ-QUANTITY ON A WRITE-OFF ROW IS NOT ADDED TO   *
+      * ON-HAND -- THE WHOLE REMAINING BALANCE IS DISPOSED OF) AND IS *
+      * LOGGED TO WORPT.DAT SO IT'S DISTINGUISHABLE FROM A RECOUNT.   *
+      *****************************************************************
+       PROCESS-WRITEOFF-ADJUSTMENT.
+           IF INV-DISCONTINUED
+               MOVE INV-QTY-ONHAND TO WS-WO-QTY-WRITTEN-OFF
+               MOVE ZERO TO INV-QTY-ONHAND
+               MOVE ZERO TO INV-QTY-AVAILABLE
+               MOVE FUNCTION CURRENT-DATE TO INV-LAST-UPDATED
+               REWRITE INVENTORY-RECORD
+               PERFORM WRITE-WRITEOFF-LINE
+               ADD 1 TO WS-ADJ-PROCESSED
+               ADD 1 TO WS-INV-UPDATED
+           ELSE
+               PERFORM LOG-WRITEOFF-NOT-DISCONTINUED
+           END-IF.
+
+       WRITE-WRITEOFF-LINE.
+           MOVE ADJ-LOCATION TO WS-WO-LOCATION
+           MOVE ADJ-SKU TO WS-WO-SKU
+           MOVE ADJ-TRANS-ID TO WS-WO-TRANS-ID
+           MOVE ADJ-APPROVED-BY TO WS-WO-APPROVED-BY
+           MOVE FUNCTION CURRENT-DATE TO WS-WO-TIMESTAMP
+           WRITE WRITEOFF-LINE FROM WS-WRITEOFF-LINE
+           ADD 1 TO WS-WRITEOFFS-LOGGED.
+
+       LOG-WRITEOFF-NOT-DISCONTINUED.
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+           MOVE "ADJUSTMENT" TO ERR-TRANS-TYPE
+           MOVE ADJ-TRANS-ID TO ERR-TRANS-ID
+           MOVE "WRITEOFF REJECTED - SKU NOT DISCONTINUED"
+               TO ERR-MESSAGE
+           WRITE ERROR-RECORD
+           ADD 1 TO WS-ERRORS-LOGGED.
+
+      *****************************************************************
+      * ADJ-TRANSFER MOVES STOCK BETWEEN TWO LOCATIONS FOR THE SAME   *
+      * SKU. THE DESTINATION IS CONFIRMED TO EXIST BEFORE THE SOURCE  *
+      * IS DECREMENTED, THEN POST-TRANSFER-DESTINATION RE-READS EACH  *
+      * SIDE BY KEY (INVENTORY-MASTER HAS ONE RECORD BUFFER) TO       *
+      * CREDIT THE DESTINATION LOCATION BY THE SAME QUANTITY.         *
+      *****************************************************************
+       PROCESS-TRANSFER-ADJUSTMENT.
+           MOVE ADJ-DEST-LOCATION TO INV-LOCATION
            MOVE ADJ-SKU TO INV-SKU
-           
            READ INVENTORY-MASTER KEY IS INV-KEY
-               INVALID KEY PERFORM LOG-INVENTORY-NOT-FOUND
+               INVALID KEY MOVE 'N' TO WS-DEST-FOUND-FLAG
+               NOT INVALID KEY MOVE 'Y' TO WS-DEST-FOUND-FLAG
            END-READ
-           
-           IF INV-OK
-               COMPUTE WS-NEW-QTY-ONHAND = 
-                   INV-QTY-ONHAND + ADJ-QUANTITY
-               
-               IF WS-NEW-QTY-ONHAND >= 0
-                   MOVE WS-NEW-QTY-ONHAND TO INV-QTY-ONHAND
-                   COMPUTE INV-QTY-AVAILABLE = 
-                       INV-QTY-ONHAND - INV-QTY-ALLOCATED
-                   MOVE FUNCTION CURRENT-DATE TO INV-LAST-UPDATED
-                   REWRITE INVENTORY-RECORD
-                   ADD 1 TO WS-ADJ-PROCESSED
-                   ADD 1 TO WS-INV-UPDATED
-               ELSE
-                   PERFORM LOG-NEGATIVE-INVENTORY-ERROR
+
+           IF WS-DEST-FOUND-FLAG NOT = 'Y'
+               PERFORM LOG-TRANSFER-DEST-NOT-FOUND
+           ELSE
+               MOVE ADJ-LOCATION TO INV-LOCATION
+               MOVE ADJ-SKU TO INV-SKU
+               READ INVENTORY-MASTER KEY IS INV-KEY
+                   INVALID KEY PERFORM LOG-INVENTORY-NOT-FOUND-ADJ
+               END-READ
+
+               IF INV-OK
+                   COMPUTE WS-NEW-QTY-ONHAND =
+                       INV-QTY-ONHAND - ADJ-QUANTITY
+                   IF WS-NEW-QTY-ONHAND >= 0
+                       MOVE WS-NEW-QTY-ONHAND TO INV-QTY-ONHAND
+                       COMPUTE INV-QTY-AVAILABLE =
+                           INV-QTY-ONHAND - INV-QTY-ALLOCATED
+                       MOVE FUNCTION CURRENT-DATE TO INV-LAST-UPDATED
+                       REWRITE INVENTORY-RECORD
+                       PERFORM POST-TRANSFER-DESTINATION
+                       ADD 1 TO WS-ADJ-PROCESSED
+                       ADD 1 TO WS-INV-UPDATED
+                   ELSE
+                       PERFORM LOG-NEGATIVE-INVENTORY-ERROR
+                   END-IF
                END-IF
            END-IF.
+
+       POST-TRANSFER-DESTINATION.
+           MOVE ADJ-DEST-LOCATION TO INV-LOCATION
+           MOVE ADJ-SKU TO INV-SKU
+           READ INVENTORY-MASTER KEY IS INV-KEY
+               INVALID KEY PERFORM LOG-TRANSFER-DEST-NOT-FOUND
+           END-READ
+           IF INV-OK
+               COMPUTE WS-NEW-QTY-ONHAND = INV-QTY-ONHAND + ADJ-QUANTITY
+               MOVE WS-NEW-QTY-ONHAND TO INV-QTY-ONHAND
+               COMPUTE INV-QTY-AVAILABLE =
+                   INV-QTY-ONHAND - INV-QTY-ALLOCATED
+               MOVE FUNCTION CURRENT-DATE TO INV-LAST-UPDATED
+               REWRITE INVENTORY-RECORD
+           END-IF.
+
+       LOG-TRANSFER-DEST-NOT-FOUND.
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+           MOVE "ADJUSTMENT" TO ERR-TRANS-TYPE
+           MOVE ADJ-TRANS-ID TO ERR-TRANS-ID
+           MOVE "TRANSFER DESTINATION LOCATION NOT FOUND" TO ERR-MESSAGE
+           WRITE ERROR-RECORD
+           ADD 1 TO WS-ERRORS-LOGGED.
        
-       LOG-INVENTORY-NOT-FOUND.
+      *****************************************************************
+      * SCAN THE (NOW FULLY POSTED) INVENTORY-MASTER FOR ANY SKU/     *
+      * LOCATION THAT HAS FALLEN AT OR BELOW ITS REORDER POINT.       *
+      *****************************************************************
+       GENERATE-REORDER-REPORT.
+           MOVE LOW-VALUES TO INV-KEY
+           START INVENTORY-MASTER KEY IS NOT LESS THAN INV-KEY
+               INVALID KEY MOVE 'Y' TO WS-INV-SCAN-EOF-FLAG
+           END-START
+
+           PERFORM UNTIL WS-INV-SCAN-EOF-FLAG = 'Y'
+               READ INVENTORY-MASTER NEXT RECORD
+                   AT END MOVE 'Y' TO WS-INV-SCAN-EOF-FLAG
+               END-READ
+               IF WS-INV-SCAN-EOF-FLAG NOT = 'Y'
+                   IF INV-QTY-AVAILABLE <= INV-REORDER-POINT
+                       PERFORM WRITE-REORDER-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       WRITE-REORDER-LINE.
+           MOVE INV-LOCATION TO WS-RL-LOCATION
+           MOVE INV-SKU TO WS-RL-SKU
+           MOVE INV-DESCRIPTION TO WS-RL-DESCRIPTION
+           MOVE INV-QTY-AVAILABLE TO WS-RL-QTY-AVAILABLE
+           MOVE INV-REORDER-POINT TO WS-RL-REORDER-POINT
+           MOVE INV-REORDER-QTY TO WS-RL-REORDER-QTY
+           WRITE REORDER-LINE FROM WS-REORDER-LINE
+           ADD 1 TO WS-REORDERS-FLAGGED.
+
+      *****************************************************************
+      * ONLY REACHED FROM PROCESS-TRANSFER-ADJUSTMENT'S RE-READ OF THE *
+      * SOURCE LOCATION NOW -- THE DIRECT LOOKUPS IN PROCESS-SINGLE-   *
+      * SALE/-RETURN/-ADJUSTMENT NO LONGER LOG HERE SINCE ANY UNKNOWN  *
+      * LOCATION/SKU WAS ALREADY LOGGED TO REJRPT.DAT DURING VALIDATION*
+      *****************************************************************
+       LOG-INVENTORY-NOT-FOUND-ADJ.
            MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
-           MOVE "SALES" TO ERR-TRANS-TYPE
-           MOVE SAL-TRANS-ID TO ERR-TRANS-ID
+           MOVE "ADJUSTMENT" TO ERR-TRANS-TYPE
+           MOVE ADJ-TRANS-ID TO ERR-TRANS-ID
            MOVE "INVENTORY RECORD NOT FOUND" TO ERR-MESSAGE
            WRITE ERROR-RECORD
            ADD 1 TO WS-ERRORS-LOGGED.
-       
+
        LOG-NEGATIVE-INVENTORY-ERROR.
            MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
            MOVE "SALES" TO ERR-TRANS-TYPE
@@ -285,7 +785,35 @@
            MOVE "PRODUCT IS INACTIVE OR DISCONTINUED" TO ERR-MESSAGE
            WRITE ERROR-RECORD
            ADD 1 TO WS-ERRORS-LOGGED.
-       
+
+      *****************************************************************
+      * DEFENSIVE FILE-STATUS CHECKS, SAME PATTERN AS CUSTOMER-RISK'S *
+      * READ-NEXT-TRANSACTION. A HARD I/O ERROR ON A TRANSACTION FEED*
+      * (BAD RECORD, DEVICE ERROR) IS NOT SOMETHING POSTING CAN RUN   *
+      * THROUGH SAFELY, SO THE JOB ABENDS WITH A CLEAR MESSAGE RATHER *
+      * THAN SILENTLY TREATING THE ERROR STATUS AS END-OF-FILE.       *
+      *****************************************************************
+       CHECK-SALES-FILE-STATUS.
+           IF SALES-ERROR
+               DISPLAY "FILE ERROR ON SALESTRAN.DAT: " WS-SALES-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       CHECK-RETURN-FILE-STATUS.
+           IF RET-ERROR
+               DISPLAY "FILE ERROR ON RETURNTRAN.DAT: " WS-RET-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       CHECK-ADJ-FILE-STATUS.
+           IF ADJ-ERROR
+               DISPLAY "FILE ERROR ON ADJTRAN.DAT: " WS-ADJ-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
        CLOSE-PROCESS.
            DISPLAY "=================================="
            DISPLAY "INVENTORY UPDATE COMPLETE"
@@ -295,8 +823,33 @@
            DISPLAY "ADJUSTMENTS PROCESSED: " WS-ADJ-PROCESSED
            DISPLAY "INVENTORY RECORDS UPDATED: " WS-INV-UPDATED
            DISPLAY "ERRORS LOGGED: " WS-ERRORS-LOGGED
+           DISPLAY "REJECTS LOGGED (PRE-POST VALIDATION): "
+               WS-REJECTS-LOGGED
+           DISPLAY "SKUS FLAGGED FOR REORDER: " WS-REORDERS-FLAGGED
+           DISPLAY "DISCONTINUED SKUS WRITTEN OFF: " WS-WRITEOFFS-LOGGED
            DISPLAY "=================================="
-           
+
+           PERFORM WRITE-CONTROL-TOTAL
+
            CLOSE INVENTORY-MASTER
            CLOSE ERROR-LOG
-           CLOSE UPDATE-REPORT.
+           CLOSE UPDATE-REPORT
+           CLOSE REJECT-REPORT
+           CLOSE REORDER-REPORT
+           CLOSE WRITEOFF-REPORT
+           CLOSE SALES-HISTORY-FILE.
+
+       WRITE-CONTROL-TOTAL.
+           OPEN EXTEND CONTROL-TOTAL-FILE
+           MOVE "INVENTORY-UPDATE" TO CTL-PROGRAM-ID
+           MOVE WS-RUN-DATE TO CTL-BUSINESS-DATE
+           MOVE WS-RUN-TIMESTAMP TO CTL-RUN-TIMESTAMP
+           COMPUTE CTL-RECORD-COUNT =
+               WS-SALES-PROCESSED + WS-RETURNS-PROCESSED
+               + WS-ADJ-PROCESSED
+           MOVE ZERO TO CTL-DOLLAR-TOTAL
+           COMPUTE CTL-ERROR-COUNT =
+               WS-ERRORS-LOGGED + WS-REJECTS-LOGGED
+           MOVE WS-OPERATOR-ID TO CTL-OPERATOR-ID
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE CONTROL-TOTAL-FILE.
